@@ -0,0 +1,151 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Extracto de correspondencia (mail-merge) del maestro
+      *          de CLIENTES: una carta por cliente, con su nombre,
+      *          direccion y saldo, lista para imprimir o cargar en un
+      *          procesador de textos.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  LEO-CLIENTE distingue fin de archivo de un
+      *                     error de lectura real.
+      *   2026-08-09  CEVR  LEO-CLIENTE fuerza ST-FILE a "10" antes
+      *                     del GO TO de error, para que el
+      *                     PERFORM ... UNTIL ST-FILE = "10" del
+      *                     llamador tambien corte con un error real
+      *                     (antes quedaba en el codigo de error y
+      *                     reprocesaba el mismo registro
+      *                     indefinidamente).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRESPONDENCIA-CLIENTES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+           SELECT CARTAS ASSIGN TO "./correspondencia_clientes.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-CARTAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       FD  CARTAS.
+       01  LINEA-CARTA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE    PIC XX VALUE SPACE.
+       01  ST-CARTAS  PIC XX VALUE SPACE.
+
+       01  WS-TOTAL-CARTAS PIC 9(7) VALUE 0.
+       01  WS-MONEDA-CARTA PIC X(3) VALUE SPACE.
+
+           COPY MONEDAWS.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "CORRESPONDENCIA-CLIENTES" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"                      TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT CARTAS.
+           IF ST-CARTAS > "07"
+               DISPLAY "Error abriendo CARTAS (" ST-CARTAS ")"
+               MOVE 16 TO RETURN-CODE.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+           PERFORM ESCRIBO-CARTA UNTIL ST-FILE = "10".
+           PERFORM IMPRIMO-TOTAL.
+           CLOSE CLIENTES.
+           CLOSE CARTAS.
+           STOP RUN.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-FILE
+               GO TO FIN-LEO-CLIENTE.
+       FIN-LEO-CLIENTE.
+           EXIT.
+
+      ******************************************************************
+      * Una carta por cliente: encabezado con fecha y direccion, saludo
+      * personalizado con el nombre, y el saldo actual formateado con
+      * el mismo editor de moneda que usan los demas reportes.
+      ******************************************************************
+       ESCRIBO-CARTA.
+           MOVE CLI-SALDO TO WS-MONEDA-ENTRADA.
+           PERFORM FORMATEO-MONEDA.
+           IF CLI-MONEDA = SPACE
+               MOVE "USD" TO WS-MONEDA-CARTA
+           ELSE
+               MOVE CLI-MONEDA TO WS-MONEDA-CARTA.
+
+           MOVE SPACE TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           STRING "Fecha: " WS-BANNER-FECHA
+               DELIMITED BY SIZE INTO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE SPACE TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE CLI_NOMBRE TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE CLI_DIRECCION TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE CLI_CODPOST TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE SPACE TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           STRING "Estimado(a) " CLI_NOMBRE ":"
+               DELIMITED BY SIZE INTO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE SPACE TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           STRING "Le informamos que el saldo actual de su cuenta "
+               "con nosotros es de " WS-MONEDA-EDITADA " "
+               WS-MONEDA-CARTA "."
+               DELIMITED BY SIZE INTO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE SPACE TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE "Atentamente," TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE "El Departamento de Cobranzas" TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE SPACE TO LINEA-CARTA.
+           WRITE LINEA-CARTA.
+           MOVE "----------------------------------------" TO
+               LINEA-CARTA.
+           WRITE LINEA-CARTA.
+
+           ADD 1 TO WS-TOTAL-CARTAS.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+
+       IMPRIMO-TOTAL.
+           DISPLAY "Cartas generadas: " WS-TOTAL-CARTAS.
+
+           COPY MONEDA.
+
+           COPY BANNER.
+
+       END PROGRAM CORRESPONDENCIA-CLIENTES.
