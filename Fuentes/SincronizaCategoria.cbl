@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Job de reparacion que recorre el maestro de CLIENTES y
+      *          pone CLI_CATEGORIA_2 (parte de la clave alterna
+      *          CLI_ALT_2, usada por NAVEGO-CLIENTES) al dia con
+      *          CLI_CATEGORIA en los registros donde haya quedado
+      *          desincronizada.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SINCRONIZA-CATEGORIA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE  PIC XX VALUE SPACE.
+
+       01  WS-TOTAL-REVISADOS  PIC 9(7) VALUE 0.
+       01  WS-TOTAL-CORREGIDOS PIC 9(7) VALUE 0.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "SINCRONIZA-CATEGORIA" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"                  TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM REVISO-CLIENTE THRU F-REVISO-CLIENTE.
+           PERFORM IMPRIMO-RESUMEN.
+           CLOSE CLIENTES.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           MOVE LOW-VALUES TO ID-CLIENTE.
+           START CLIENTES KEY IS NOT LESS THAN ID-CLIENTE
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+       REVISO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   GO TO F-REVISO-CLIENTE
+           END-READ.
+           ADD 1 TO WS-TOTAL-REVISADOS.
+           IF CLI_CATEGORIA_2 NOT = CLI_CATEGORIA
+               MOVE CLI_CATEGORIA TO CLI_CATEGORIA_2
+               REWRITE REG-CLIENTES
+               IF ST-FILE > "07"
+                   DISPLAY "Error corrigiendo cliente " CLI-ID ": "
+                       ST-FILE
+               ELSE
+                   ADD 1 TO WS-TOTAL-CORREGIDOS
+               END-IF
+           END-IF.
+           GO TO REVISO-CLIENTE.
+
+       F-REVISO-CLIENTE.
+           EXIT.
+
+       IMPRIMO-RESUMEN.
+           DISPLAY "Clientes revisados  : " WS-TOTAL-REVISADOS.
+           DISPLAY "Clientes corregidos : " WS-TOTAL-CORREGIDOS.
+
+           COPY BANNER.
+
+       END PROGRAM SINCRONIZA-CATEGORIA.
