@@ -3,6 +3,9 @@
       * Date:
       * Purpose: Condicionales
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  SOLICITA-NUM1/SOLICITA-NUM2 validan que lo
+      *                     tecleado sea numerico antes de aceptarlo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -12,14 +15,14 @@
        01  num1 PIC 9(4).
        01  num2 PIC 9(4).
        01  result PIC 9(5).
+       01  WS-NUM1-ENTRADA PIC X(4).
+       01  WS-NUM2-ENTRADA PIC X(4).
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "primer numero :"
-            ACCEPT num1.
-            DISPLAY "segundo numero :"
-            ACCEPT num2.
+            PERFORM SOLICITA-NUM1.
+            PERFORM SOLICITA-NUM2.
       *Operacion
             ADD num1 to num2 GIVING result.
 
@@ -30,4 +33,21 @@
                DISPLAY "menor: " result
            END-IF
             STOP RUN.
+
+       SOLICITA-NUM1.
+           DISPLAY "primer numero :"
+           ACCEPT WS-NUM1-ENTRADA.
+           IF WS-NUM1-ENTRADA NOT NUMERIC
+               DISPLAY "Valor no numerico, intenta de nuevo."
+               GO TO SOLICITA-NUM1.
+           MOVE WS-NUM1-ENTRADA TO num1.
+
+       SOLICITA-NUM2.
+           DISPLAY "segundo numero :"
+           ACCEPT WS-NUM2-ENTRADA.
+           IF WS-NUM2-ENTRADA NOT NUMERIC
+               DISPLAY "Valor no numerico, intenta de nuevo."
+               GO TO SOLICITA-NUM2.
+           MOVE WS-NUM2-ENTRADA TO num2.
+
        END PROGRAM YOUR-PROGRAM-NAME.
