@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Respaldo secuencial del maestro de CLIENTES para copia
+      *          fuera de linea / pruebas de recarga.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  LEO-CLIENTE distingue fin de archivo de un
+      *                     error de lectura real.
+      *   2026-08-09  CEVR  LEO-CLIENTE fuerza ST-FILE a "10" antes
+      *                     del GO TO de error, para que el
+      *                     PERFORM ... UNTIL ST-FILE = "10" del
+      *                     llamador tambien corte con un error real
+      *                     (antes quedaba en el codigo de error y
+      *                     reprocesaba el mismo registro
+      *                     indefinidamente).
+      *   2026-08-09  CEVR  GRABO-RESPALDO revisa ST-RESPALDO despues
+      *                     del WRITE, igual que los demas programas de
+      *                     este lote -- antes un disco lleno o sin
+      *                     permiso de escritura se perdia en silencio.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTO-CLIENTES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+           SELECT RESPALDO ASSIGN TO "./clientes_respaldo.dat"
+                  ORGANIZATION SEQUENTIAL
+                  STATUS ST-RESPALDO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       FD  RESPALDO.
+
+           COPY CLIENTE REPLACING ==REG-CLIENTES== BY ==REG-RESPALDO==.
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE      PIC XX.
+       01  ST-RESPALDO  PIC XX.
+       01  WS-TOTAL-RESPALDADOS PIC 9(7) VALUE 0.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "EXPORTO-CLIENTES" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"              TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT RESPALDO.
+           IF ST-RESPALDO > "07"
+               DISPLAY "Error abriendo RESPALDO (" ST-RESPALDO ")"
+               MOVE 16 TO RETURN-CODE.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+           PERFORM GRABO-RESPALDO UNTIL ST-FILE = "10".
+           DISPLAY "Clientes respaldados: " WS-TOTAL-RESPALDADOS.
+           CLOSE CLIENTES.
+           CLOSE RESPALDO.
+           STOP RUN.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-FILE
+               GO TO FIN-LEO-CLIENTE.
+       FIN-LEO-CLIENTE.
+           EXIT.
+
+       GRABO-RESPALDO.
+           MOVE REG-CLIENTES TO REG-RESPALDO.
+           WRITE REG-RESPALDO.
+           IF ST-RESPALDO > "07"
+               DISPLAY "Error respaldando cliente "
+                   CLI-ID IN REG-CLIENTES ": " ST-RESPALDO
+           ELSE
+               ADD 1 TO WS-TOTAL-RESPALDADOS.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+
+           COPY BANNER.
+
+       END PROGRAM EXPORTO-CLIENTES.
