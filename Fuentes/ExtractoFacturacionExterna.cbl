@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Extracto en CSV del maestro de CLIENTES para el
+      *          sistema de facturacion de un tercero (ID, nombre,
+      *          saldo, moneda y categoria, un cliente por linea).
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  WS-SALDO-CSV tenia una coma como separador
+      *                     decimal (por SPECIAL-NAMES DECIMAL-POINT IS
+      *                     COMMA), lo que rompia el formato CSV. El
+      *                     saldo ahora se arma con un entero editado
+      *                     sin punto decimal en la imagen y los
+      *                     decimales aparte, unidos por un "." literal.
+      *   2026-08-09  CEVR  CLI_NOMBRE se copia al CSV con DELIMITED BY
+      *                     SIZE -- el delimitador "  " (dos espacios)
+      *                     truncaria cualquier nombre con un espacio
+      *                     doble interno.
+      *   2026-08-09  CEVR  LEO-CLIENTE distingue fin de archivo de un
+      *                     error de lectura real.
+      *   2026-08-09  CEVR  LEO-CLIENTE fuerza ST-FILE a "10" antes
+      *                     del GO TO de error, para que el
+      *                     PERFORM ... UNTIL ST-FILE = "10" del
+      *                     llamador tambien corte con un error real
+      *                     (antes quedaba en el codigo de error y
+      *                     reprocesaba el mismo registro
+      *                     indefinidamente).
+      *   2026-08-09  CEVR  ESCRIBO-LINEA-CSV revisa ST-CSV despues del
+      *                     WRITE, igual que los demas programas de
+      *                     este lote -- antes un disco lleno o sin
+      *                     permiso de escritura se perdia en silencio.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACTO-FACTURACION-EXTERNA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+           SELECT EXTRACTO-CSV ASSIGN TO "./clientes_facturacion.csv"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       FD  EXTRACTO-CSV.
+       01  LINEA-CSV PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE  PIC XX VALUE SPACE.
+       01  ST-CSV   PIC XX VALUE SPACE.
+
+       01  WS-TOTAL-EXTRAIDOS PIC 9(7) VALUE 0.
+
+      * El saldo se arma para el CSV sin usar una imagen con punto
+      * decimal: con SPECIAL-NAMES DECIMAL-POINT IS COMMA, una imagen
+      * como -(8)9,999 imprime una coma como separador decimal, lo que
+      * rompe el formato separado por comas. La parte entera (con
+      * signo) y los decimales se arman por separado y se unen con un
+      * "." literal en ESCRIBO-LINEA-CSV.
+       01  WS-SALDO-ABS       PIC 9(7)V9(3) VALUE 0.
+       01  WS-SALDO-ABS-PARTES REDEFINES WS-SALDO-ABS.
+           05 WS-SALDO-ABS-ENTERO     PIC 9(7).
+           05 WS-SALDO-ABS-DECIMALES  PIC 9(3).
+       01  WS-SALDO-CSV-ENTERO PIC -(8)9.
+       01  WS-MONEDA-CSV      PIC X(3) VALUE SPACE.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "EXTRACTO-FACTURACION-EXTERNA" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"                          TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT EXTRACTO-CSV.
+           IF ST-CSV > "07"
+               DISPLAY "Error abriendo EXTRACTO-CSV (" ST-CSV ")"
+               MOVE 16 TO RETURN-CODE.
+           PERFORM ESCRIBO-ENCABEZADO-CSV.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+           PERFORM ESCRIBO-LINEA-CSV UNTIL ST-FILE = "10".
+           DISPLAY "Clientes extraidos: " WS-TOTAL-EXTRAIDOS.
+           CLOSE CLIENTES.
+           CLOSE EXTRACTO-CSV.
+           STOP RUN.
+
+       ESCRIBO-ENCABEZADO-CSV.
+           MOVE "ID_CLIENTE,NOMBRE,SALDO,MONEDA,CATEGORIA" TO
+               LINEA-CSV.
+           WRITE LINEA-CSV.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-FILE
+               GO TO FIN-LEO-CLIENTE.
+       FIN-LEO-CLIENTE.
+           EXIT.
+
+       ESCRIBO-LINEA-CSV.
+           MOVE CLI-SALDO TO WS-SALDO-CSV-ENTERO.
+           MOVE CLI-SALDO TO WS-SALDO-ABS.
+           IF CLI-MONEDA = SPACE
+               MOVE "USD" TO WS-MONEDA-CSV
+           ELSE
+               MOVE CLI-MONEDA TO WS-MONEDA-CSV.
+           STRING CLI-ID               DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  CLI_NOMBRE           DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-SALDO-CSV-ENTERO  DELIMITED BY SIZE
+                  "."                  DELIMITED BY SIZE
+                  WS-SALDO-ABS-DECIMALES DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-MONEDA-CSV        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  CLI_CATEGORIA        DELIMITED BY SIZE
+               INTO LINEA-CSV.
+           WRITE LINEA-CSV.
+           IF ST-CSV > "07"
+               DISPLAY "Error escribiendo extracto CSV para el "
+                   "cliente " CLI-ID ": " ST-CSV
+           ELSE
+               ADD 1 TO WS-TOTAL-EXTRAIDOS.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+
+           COPY BANNER.
+
+       END PROGRAM EXTRACTO-FACTURACION-EXTERNA.
