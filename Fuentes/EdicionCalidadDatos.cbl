@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Reporte de calidad de datos del maestro de CLIENTES:
+      *          recorre el archivo por clave primaria y senala los
+      *          clientes a los que les falta algun campo obligatorio
+      *          (nombre, direccion o codigo postal en blanco).
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  REVISO-CLIENTE arma DET-FALTANTES con
+      *                     WITH POINTER en vez de releer el propio
+      *                     campo como origen del STRING -- el patron
+      *                     anterior (STRING DET-FALTANTES DELIMITED BY
+      *                     SPACE ...) cortaba en el primer espacio del
+      *                     campo ya armado y perdia los separadores
+      *                     entre los nombres de campo acumulados.
+      *   2026-08-09  CEVR  LEO-CLIENTE distingue fin de archivo de un
+      *                     error de lectura real.
+      *   2026-08-09  CEVR  LEO-CLIENTE fuerza ST-FILE a "10" antes
+      *                     del GO TO de error, para que el
+      *                     PERFORM ... UNTIL ST-FILE = "10" del
+      *                     llamador tambien corte con un error real
+      *                     (antes quedaba en el codigo de error y
+      *                     reprocesaba el mismo registro
+      *                     indefinidamente).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDICION-CALIDAD-DATOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+           SELECT EDICION ASSIGN TO "./edicion_calidad_datos.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-EDICION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       FD  EDICION.
+       01  LINEA-EDICION PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE     PIC XX VALUE SPACE.
+       01  ST-EDICION  PIC XX VALUE SPACE.
+
+       01  WS-TOTAL-REVISADOS PIC 9(7) VALUE 0.
+       01  WS-TOTAL-CON-ERROR PIC 9(7) VALUE 0.
+       01  WS-TIENE-ERROR     PIC X    VALUE "N".
+           88 CLIENTE-CON-ERROR VALUE "S".
+
+       01  LINEA-DETALLE.
+           05 DET-ID        PIC Z(7)9.
+           05 FILLER        PIC X(2) VALUE SPACE.
+           05 DET-FALTANTES PIC X(60).
+
+       01  WS-FALTANTES-PTR PIC 9(3) VALUE 1.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "EDICION-CALIDAD-DATOS" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"                   TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM ESCRIBO-ENCABEZADO.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+           PERFORM REVISO-CLIENTE UNTIL ST-FILE = "10".
+           PERFORM IMPRIMO-RESUMEN.
+           CLOSE CLIENTES.
+           CLOSE EDICION.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT EDICION.
+           IF ST-EDICION > "07"
+               DISPLAY "Error abriendo EDICION (" ST-EDICION ")"
+               MOVE 16 TO RETURN-CODE.
+           MOVE LOW-VALUES TO ID-CLIENTE.
+           START CLIENTES KEY IS NOT LESS THAN ID-CLIENTE
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+       ESCRIBO-ENCABEZADO.
+           MOVE "EDICION DE CALIDAD DE DATOS - CAMPOS OBLIGATORIOS" TO
+               LINEA-EDICION.
+           WRITE LINEA-EDICION.
+           MOVE SPACE TO LINEA-EDICION.
+           WRITE LINEA-EDICION.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-FILE
+               GO TO FIN-LEO-CLIENTE.
+       FIN-LEO-CLIENTE.
+           EXIT.
+
+       REVISO-CLIENTE.
+           ADD 1 TO WS-TOTAL-REVISADOS.
+           MOVE "N" TO WS-TIENE-ERROR.
+           MOVE SPACE TO DET-FALTANTES.
+           MOVE 1 TO WS-FALTANTES-PTR.
+           IF CLI_NOMBRE = SPACE
+               STRING "NOMBRE " DELIMITED BY SIZE
+                   INTO DET-FALTANTES WITH POINTER WS-FALTANTES-PTR
+               MOVE "S" TO WS-TIENE-ERROR
+           END-IF.
+           IF CLI_DIRECCION = SPACE
+               STRING "DIRECCION " DELIMITED BY SIZE
+                   INTO DET-FALTANTES WITH POINTER WS-FALTANTES-PTR
+               MOVE "S" TO WS-TIENE-ERROR
+           END-IF.
+           IF CLI_CODPOST = SPACE
+               STRING "CODPOST " DELIMITED BY SIZE
+                   INTO DET-FALTANTES WITH POINTER WS-FALTANTES-PTR
+               MOVE "S" TO WS-TIENE-ERROR
+           END-IF.
+           IF CLIENTE-CON-ERROR
+               MOVE CLI-ID        TO DET-ID
+               MOVE LINEA-DETALLE TO LINEA-EDICION
+               WRITE LINEA-EDICION
+               ADD 1 TO WS-TOTAL-CON-ERROR
+           END-IF.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+
+       IMPRIMO-RESUMEN.
+           MOVE SPACE TO LINEA-EDICION.
+           WRITE LINEA-EDICION.
+           STRING "CLIENTES REVISADOS: " WS-TOTAL-REVISADOS
+               DELIMITED BY SIZE INTO LINEA-EDICION.
+           WRITE LINEA-EDICION.
+           STRING "CLIENTES CON CAMPOS OBLIGATORIOS EN BLANCO: "
+               WS-TOTAL-CON-ERROR
+               DELIMITED BY SIZE INTO LINEA-EDICION.
+           WRITE LINEA-EDICION.
+
+           COPY BANNER.
+
+       END PROGRAM EDICION-CALIDAD-DATOS.
