@@ -3,6 +3,50 @@
       * Date: 09 - 01 - 2021
       * Purpose: Practice
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  Se elimina LEO-DATOS/F-LEO-DATOS: quedaron
+      *                     sin uso cuando la navegacion del maestro se
+      *                     paso a NAVEGO-CLIENTES, y nada las PERFORM/
+      *                     GO TO ya. MUESTRO-DATOS sigue intacta y
+      *                     se invoca desde NAVEGO-CLIENTES.
+      *   2026-08-09  CEVR  Se elimina el 77 BANDERA: quedo declarado
+      *                     sin VALUE y sin una sola referencia en todo
+      *                     el programa.
+      *   2026-08-09  CEVR  CALCULO-DIGITO-VERIFICADOR pasa de resto de
+      *                     dividir por 9 (invariante ante permutar los
+      *                     digitos sumados) a una suma ponderada con
+      *                     peso distinto por posicion, para que si
+      *                     detecte la transposicion de dos digitos.
+      *   2026-08-09  CEVR  CLI_RAZONSOCIAL ahora se puede poblar: se
+      *                     agrega CLIN-RAZONSOCIAL a CLINUEVO.cpy para
+      *                     la carga por lote (ARMO-REGISTRO-NUEVO) y
+      *                     la opcion (R)azon social en ACTUALIZO-
+      *                     CLIENTE -- antes el campo quedaba siempre
+      *                     en blanco.
+      *   2026-08-09  CEVR  BORRO-CLIENTE ahora tambien exige que las
+      *                     sub-cuentas (CLI-SUB-DETALLE) esten en cero
+      *                     -- antes una cuenta matriz con CLI-SALDO en
+      *                     cero se daba de baja aunque tuviera saldo
+      *                     pendiente en alguna sucursal.
+      *   2026-08-09  CEVR  NAVEGO-CLIENTES ya no cae, tras el START,
+      *                     en PIDO-CRITERIO-NAV/PIDO-SENTIDO-NAV por
+      *                     segunda vez -- al no haber salto al final
+      *                     del EVALUATE, el control seguia de largo
+      *                     dentro del PERFORM THRU y volvia a pedir
+      *                     criterio y sentido, dejando el START y la
+      *                     primera lectura con respuestas distintas.
+      *   2026-08-09  CEVR  PIDO-CRITERIO-NAV, criterio (A)lt-Nombre,
+      *                     ahora tambien pide la categoria: CLI_ALT_2
+      *                     es CLI_CATEGORIA_2 + CLI_NOMBRE_2, asi que
+      *                     dejar CLI_CATEGORIA_2 en SPACE hacia que el
+      *                     START posicionara por cualquier categoria
+      *                     distinta de espacio antes de mirar el
+      *                     nombre tecleado.
+      *   2026-08-09  CEVR  PIDO-CRITERIO-NAV, criterio (I)d-Cliente,
+      *                     ahora pide el Id a buscar -- antes quedaba
+      *                     en cero (por el INITIALIZE de NAVEGO-
+      *                     CLIENTES) y la navegacion por Id siempre
+      *                     arrancaba desde el principio del archivo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INICIO_2.
@@ -14,90 +58,842 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+      ******************************************************************
+      * RESERVE 2 AREAS: NAVEGO-CLIENTES/BUSCO-POR-NOMBRE y
+      * ACTUALIZO-CLIENTE comparten este mismo SELECT entre recorridos
+      * secuenciales y busquedas aleatorias por ID-CLIENTE; con una
+      * sola area de E/S cada lookup aleatorio de alto volumen
+      * desplazaba el buffer que traia posicionado el recorrido.
+      ******************************************************************
+           SELECT OPTIONAL CLIENTES ASSIGN TO WS-CLIENTES-PATH
                   ORGANIZATION INDEXED
                   ACCESS MODE DYNAMIC
                   RECORD KEY IS ID-CLIENTE
                   ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
                   ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  RESERVE 2 AREAS
                   STATUS ST-FILE.
 
+           SELECT OPTIONAL CLIENTES-NUEVOS ASSIGN TO "./nuevos.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-NUEVOS.
+
+           SELECT OPTIONAL PUNTO-CONTROL ASSIGN TO "./checkpoint.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-CHECKPOINT.
+
+           SELECT OPTIONAL AUDITORIA-TRAIL ASSIGN TO "./auditoria.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-AUDITORIA.
+
+           SELECT OPTIONAL CODIGOS-POSTALES ASSIGN TO "./codpostal.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS COD-POSTAL
+                  STATUS ST-CODPOSTAL.
+
+           SELECT OPTIONAL MOVIMIENTOS ASSIGN TO "./movimientos.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-MOVIMIENTOS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  CLIENTES.
 
-       01  REG-CLIENTES.
-           03  ID-CLIENTE.
-               05 CLI-ID           PIC 9(8).
-           03  CLI-SALDO           PIC S9(7)V9(3).
-           03  CLI_NOMBRE          PIC X(60).
-           03  CLI_DIRECCION       PIC X(80).
-           03  CLI_CODPOST         PIC X(80).
-           03  CLI_CATEGORIA       PIC X.
-           03  CLI_ALT_2.
-               05 CLI_CATEGORIA_2  PIC X.
-               05 CLI_NOMBRE_2     PIC X(80).
-           03  CLI_RAZONSOCIAL     PIC X(60).
-           03  FILLER              PIC X(240).
+           COPY CLIENTE.
+
+       FD  CLIENTES-NUEVOS.
+
+           COPY CLINUEVO.
+
+       FD  PUNTO-CONTROL.
+       01  REG-CHECKPOINT.
+           05 CKP-ULTIMO-ID  PIC 9(8).
+
+       FD  AUDITORIA-TRAIL.
+
+           COPY AUDITORIA.
+
+       FD  CODIGOS-POSTALES.
+
+           COPY CODPOSTAL.
+
+       FD  MOVIMIENTOS.
+
+           COPY MOVIMIENTO.
 
        WORKING-STORAGE SECTION.
 
-       01  ST-FILE PIC XX.
-       01  X       PIC X.
+       01  ST-FILE         PIC XX  VALUE SPACE.
+       01  ST-NUEVOS       PIC XX  VALUE SPACE.
+       01  ST-CHECKPOINT   PIC XX  VALUE SPACE.
+       01  ST-AUDITORIA    PIC XX  VALUE SPACE.
+       01  ST-CODPOSTAL    PIC XX  VALUE SPACE.
+       01  ST-MOVIMIENTOS  PIC XX  VALUE SPACE.
+       01  WS-ID-CHEQUEO PIC 9(8) VALUE 0.
+       01  X       PIC X VALUE SPACE.
+
+      * Ruta de clientes.dat: por defecto apunta al maestro de
+      * produccion, pero puede redirigirse a una copia de prueba con
+      * la variable de entorno CLIENTES_PATH (ver ABRO-ARCHIVO), para
+      * no correr una carga de prueba contra el maestro real.
+       01  WS-CLIENTES-PATH  PIC X(255) VALUE "./clientes.dat".
+
+      * Indica si el maestro de codigos postales esta disponible para
+      * validar CLI_CODPOST (ver ABRO-ARCHIVO/VALIDO-CODIGO-POSTAL).
+       01  WS-CODPOSTAL-SW         PIC X VALUE "N".
+           88 CODPOSTAL-DISPONIBLE VALUE "S".
+
+      * Campos para dejar constancia de cada alta, actualizacion o
+      * baja en REG-AUDITORIA (ver GRABO-AUDITORIA).
+       01  WS-AUD-FECHA  PIC 9(6) VALUE 0.
+       01  WS-AUD-HORA   PIC 9(8) VALUE 0.
+
+      * Campos para el checkpoint/restart de la carga masiva: al
+      * reiniciar, se saltan las altas con CLIN-ID (numero de
+      * transaccion en el archivo de altas) menor o igual al ultimo
+      * CLIN-ID procesado con exito en la corrida anterior. El
+      * ID-CLIENTE real se asigna aparte, por el generador de abajo.
+       01  WS-ULTIMO-CHECKPOINT    PIC 9(8) VALUE 0.
+       01  WS-CONTADOR-CHECKPOINT  PIC 9(4) VALUE 0.
+
+      * Generador de ID-CLIENTE: se arranca en ABRO-ARCHIVO leyendo el
+      * mayor CLI-ID que ya exista en el maestro, para que cada alta
+      * nueva reciba el siguiente numero sin que un operador tenga que
+      * escogerlo a mano. Los ultimos 7 digitos son el consecutivo;
+      * el digito 8 (ver CALCULO-DIGITO-VERIFICADOR) es un digito
+      * verificador derivado del consecutivo -- no se guarda aparte,
+      * se recalcula cada vez que hace falta.
+       01  WS-SIGUIENTE-ID         PIC 9(7) VALUE 1.
+       01  WS-ID-BASE-CALC         PIC 9(7) VALUE 0.
+
+      * Pesos del digito verificador de WS-ID-BASE-CALC: una suma
+      * ponderada con un peso distinto por posicion es sensible a la
+      * transposicion de dos digitos (a diferencia del resto de
+      * dividir por 9, que es invariante ante cualquier permutacion de
+      * los digitos sumados). Ver CALCULO-DIGITO-VERIFICADOR.
+       01  WS-ID-BASE-DIGITOS REDEFINES WS-ID-BASE-CALC.
+           05 WS-ID-DIGITO         PIC 9 OCCURS 7 TIMES.
+       01  WS-ID-BASE-AUX          PIC 9(7) VALUE 0.
+       01  WS-DIGITO-VERIFICADOR   PIC 9    VALUE 0.
+       01  WS-DIGITO-TECLEADO      PIC 9    VALUE 0.
+       01  WS-PESOS-VERIFICADOR    PIC 9(7) VALUE 2345678.
+       01  WS-PESOS-DIGITOS REDEFINES WS-PESOS-VERIFICADOR.
+           05 WS-PESO-VERIFICADOR  PIC 9 OCCURS 7 TIMES.
+       01  WS-SUMA-VERIFICADOR     PIC 9(4) VALUE 0.
+       01  WS-I-VERIFICADOR        PIC 9(2) VALUE 0.
+
+      * Totales de control de la corrida de carga, informados al
+      * cierre por IMPRIMO-CONTROL-TOTALES, para poder balancear una
+      * corrida contra la siguiente.
+       01  WS-TOTAL-LEIDOS      PIC 9(7)       VALUE 0.
+       01  WS-TOTAL-GRABADOS    PIC 9(7)       VALUE 0.
+       01  WS-TOTAL-RECHAZADOS  PIC 9(7)       VALUE 0.
+       01  WS-HASH-SALDO        PIC S9(9)V9(3) VALUE 0.
+
+      * Campos para la navegacion (browse) del maestro de CLIENTES.
+       01  WS-CRITERIO-NAV  PIC X     VALUE SPACE.
+       01  WS-SENTIDO-NAV   PIC X     VALUE SPACE.
+       01  WS-NOMBRE-NAV    PIC X(60) VALUE SPACE.
+       01  WS-CATEGORIA-NAV PIC X     VALUE SPACE.
+       01  WS-ID-NAV        PIC 9(8)  VALUE 0.
+       01  WS-SEGUIR-NAV    PIC X     VALUE SPACE.
+
+      * Campos para la actualizacion (REWRITE) de un cliente existente.
+       01  WS-ID-ACTUALIZA     PIC 9(8)        VALUE 0.
+       01  WS-CAMPO-ACTUALIZA  PIC X           VALUE SPACE.
+       01  WS-VALOR-TEXTO      PIC X(80)       VALUE SPACE.
+       01  WS-VALOR-SALDO      PIC S9(7)V9(3)  VALUE 0.
+       01  WS-VALOR-MONEDA     PIC X(3)        VALUE SPACE.
+
+      * CLI-MONEDA en blanco (maestros anteriores a este campo) se
+      * muestra como USD sin reescribir el registro.
+       01  WS-MONEDA-MOSTRAR   PIC X(3)        VALUE SPACE.
+
+      * Subscript para recorrer CLI-SUB-DETALLE (sub-cuentas) al
+      * mostrarlas, al dar de alta una nueva o al sumar su saldo antes
+      * de una baja (ver SUMO-SUBCUENTAS).
+       01  WS-SUB-I            PIC 9 VALUE 0.
+       01  WS-SUB-SALDO-TOTAL  PIC S9(6)V9(2) VALUE 0.
+
+      * Campos para la baja (DELETE) de un cliente existente.
+       01  WS-ID-BORRA         PIC 9(8) VALUE 0.
+       01  WS-CONFIRMA-BORRA   PIC X    VALUE SPACE.
+
+      * Campos para la busqueda por clave alterna CLI_NOMBRE.
+       01  WS-NOMBRE-BUSCA      PIC X(60) VALUE SPACE.
+       01  WS-TOTAL-ENCONTRADOS PIC 9(5)  VALUE 0.
 
-       77  BANDERA PIC 9.
-       01  SALDO-Z PIC Z(6)9,99 .
+      * Campos para traducir los codigos de FILE STATUS a un mensaje
+      * legible (ver TRADUZCO-ESTADO-ARCHIVO).
+           COPY STMSGWS.
+
+      * Campos para el editor de moneda compartido (ver
+      * FORMATEO-MONEDA), usado por PANT-CLIENTE para mostrar CLI-SALDO.
+           COPY MONEDAWS.
+
+      * Campos para el encabezado de fecha/version de corrida (ver
+      * IMPRIMO-BANNER).
+           COPY BANNERWS.
+
+       SCREEN SECTION.
+      ******************************************************************
+      * Ficha de consulta del cliente, usada por MUESTRO-DATOS en vez
+      * de DISPLAY/ACCEPT posicionados a mano con LINE/COL.
+      ******************************************************************
+       01  PANT-CLIENTE.
+           05 BLANK SCREEN.
+           05 LINE 1  COL 5  VALUE "=== FICHA DE CLIENTE ===".
+           05 LINE 3  COL 5  VALUE "ID-Cliente :".
+           05 LINE 3  COL 20 PIC 9(8)       FROM CLI-ID.
+           05 LINE 4  COL 5  VALUE "Nombre     :".
+           05 LINE 4  COL 20 PIC X(60)      FROM CLI_NOMBRE.
+           05 LINE 5  COL 5  VALUE "Direccion  :".
+           05 LINE 5  COL 20 PIC X(60)      FROM CLI_DIRECCION.
+           05 LINE 6  COL 5  VALUE "Saldo      :".
+           05 LINE 6  COL 20 PIC X(12)      FROM WS-MONEDA-EDITADA.
+           05 LINE 6  COL 33 PIC X(3)       FROM WS-MONEDA-MOSTRAR.
+           05 LINE 7  COL 5  VALUE "Telefono   :".
+           05 LINE 7  COL 20 PIC X(20)      FROM CLI-TELEFONO.
+           05 LINE 8  COL 5  VALUE "Email      :".
+           05 LINE 8  COL 20 PIC X(60)      FROM CLI-EMAIL.
+           05 LINE 9  COL 5  VALUE "Ult.contacto:".
+           05 LINE 9  COL 20 PIC 9(8)       FROM CLI-ULTIMO-CONTACTO.
+           05 LINE 14 COL 5  VALUE "Pulse ENTER para continuar:".
+           05 LINE 14 COL 35 PIC X          TO X.
 
        PROCEDURE DIVISION.
        PEIMER-RUTINA.
+           MOVE "INICIO_2" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"      TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
            PERFORM ABRO-ARCHIVO.
            PERFORM GRABO-DATOS THRU F-GRABO-DATOS.
+           PERFORM NAVEGO-CLIENTES THRU F-NAVEGO-CLIENTES.
+           PERFORM ACTUALIZO-CLIENTE THRU F-ACTUALIZO-CLIENTE.
+           PERFORM BORRO-CLIENTE THRU F-BORRO-CLIENTE.
+           PERFORM BUSCO-POR-NOMBRE THRU F-BUSCO-POR-NOMBRE.
            PERFORM CIERRO-ARCHIVOS.
            STOP RUN.
 
        ABRO-ARCHIVO.
            DISPLAY "Abriendo archivo".
+           ACCEPT WS-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-CLIENTES-PATH = SPACE
+               MOVE "./clientes.dat" TO WS-CLIENTES-PATH.
            OPEN I-O CLIENTES.
            IF ST-FILE > "07"
-               DISPLAY "Error abriendo el archivo".
+               MOVE ST-FILE TO WS-STATUS-CODE
+               PERFORM TRADUZCO-ESTADO-ARCHIVO
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE "): "
+                   WS-STATUS-MSG.
+           OPEN INPUT CLIENTES-NUEVOS.
+           IF ST-NUEVOS > "07"
+               MOVE ST-NUEVOS TO WS-STATUS-CODE
+               PERFORM TRADUZCO-ESTADO-ARCHIVO
+               DISPLAY "Error abriendo CLIENTES-NUEVOS (" ST-NUEVOS
+                   "): " WS-STATUS-MSG.
+           PERFORM LEO-CHECKPOINT.
+           OPEN EXTEND AUDITORIA-TRAIL.
+           IF ST-AUDITORIA > "07"
+               MOVE ST-AUDITORIA TO WS-STATUS-CODE
+               PERFORM TRADUZCO-ESTADO-ARCHIVO
+               DISPLAY "Error abriendo AUDITORIA-TRAIL (" ST-AUDITORIA
+                   "): " WS-STATUS-MSG.
+           OPEN INPUT CODIGOS-POSTALES.
+           IF ST-CODPOSTAL = "00"
+               SET CODPOSTAL-DISPONIBLE TO TRUE
+           ELSE
+               MOVE "N" TO WS-CODPOSTAL-SW
+               DISPLAY "Maestro de codigos postales no disponible, "
+                   "no se validara CLI_CODPOST.".
+           OPEN EXTEND MOVIMIENTOS.
+           IF ST-MOVIMIENTOS > "07"
+               MOVE ST-MOVIMIENTOS TO WS-STATUS-CODE
+               PERFORM TRADUZCO-ESTADO-ARCHIVO
+               DISPLAY "Error abriendo MOVIMIENTOS (" ST-MOVIMIENTOS
+                   "): " WS-STATUS-MSG.
+           PERFORM ARRANCO-GENERADOR-ID.
+
+      ******************************************************************
+      * Busca el mayor CLI-ID que ya exista en CLIENTES (posicionando
+      * al final de la clave primaria con HIGH-VALUES y leyendo hacia
+      * atras) para que el generador de ID-CLIENTE arranque despues de
+      * el en vez de siempre en 1.
+      ******************************************************************
+       ARRANCO-GENERADOR-ID.
+           MOVE 1 TO WS-SIGUIENTE-ID.
+           MOVE HIGH-VALUES TO ID-CLIENTE.
+           START CLIENTES KEY IS NOT GREATER THAN ID-CLIENTE
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           IF ST-FILE = "00"
+               READ CLIENTES PREVIOUS RECORD
+               IF ST-FILE = "00"
+                   DIVIDE CLI-ID BY 10 GIVING WS-ID-BASE-AUX
+                   COMPUTE WS-SIGUIENTE-ID = WS-ID-BASE-AUX + 1
+               END-IF
+           END-IF.
+           INITIALIZE REG-CLIENTES.
+
+      ******************************************************************
+      * Digito verificador de ID-CLIENTE, derivado del consecutivo en
+      * WS-ID-BASE-CALC con una suma ponderada (peso distinto por
+      * posicion, ver WS-PESOS-VERIFICADOR) de sus 7 digitos, tomando
+      * el resto de dividir por 10. A diferencia del resto de dividir
+      * por 9 que usaba antes, esta suma SI detecta una transposicion
+      * de dos digitos del consecutivo.
+      ******************************************************************
+       CALCULO-DIGITO-VERIFICADOR.
+           MOVE 0 TO WS-SUMA-VERIFICADOR.
+           PERFORM SUMO-DIGITO-VERIFICADOR
+               VARYING WS-I-VERIFICADOR FROM 1 BY 1
+               UNTIL WS-I-VERIFICADOR > 7.
+           DIVIDE WS-SUMA-VERIFICADOR BY 10 GIVING WS-ID-BASE-AUX
+               REMAINDER WS-DIGITO-VERIFICADOR.
+
+       SUMO-DIGITO-VERIFICADOR.
+           COMPUTE WS-SUMA-VERIFICADOR =
+               WS-SUMA-VERIFICADOR +
+               (WS-ID-DIGITO(WS-I-VERIFICADOR) *
+                WS-PESO-VERIFICADOR(WS-I-VERIFICADOR)).
+
+      ******************************************************************
+      * Verifica que el ID-Cliente tecleado por el operador tenga el
+      * digito verificador correcto para su consecutivo, para avisar
+      * de un posible error de digitacion antes de buscarlo. No
+      * rechaza la busqueda, solo avisa: el maestro puede tener altas
+      * de antes de que existiera el digito verificador.
+      ******************************************************************
+       VALIDO-DIGITO-VERIFICADOR.
+           DIVIDE CLI-ID BY 10 GIVING WS-ID-BASE-CALC
+               REMAINDER WS-DIGITO-TECLEADO.
+           PERFORM CALCULO-DIGITO-VERIFICADOR.
+           IF WS-DIGITO-TECLEADO NOT = WS-DIGITO-VERIFICADOR
+               DISPLAY "Aviso: el ID-Cliente " CLI-ID
+                   " no trae un digito verificador valido, revise "
+                   "que este bien tecleado.".
+
+      ******************************************************************
+      * Lee el ultimo checkpoint grabado (si existe) para poder
+      * reanudar una carga interrumpida sin repetir altas ya hechas.
+      ******************************************************************
+       LEO-CHECKPOINT.
+           MOVE 0 TO WS-ULTIMO-CHECKPOINT.
+           OPEN INPUT PUNTO-CONTROL.
+           IF ST-CHECKPOINT = "00"
+               READ PUNTO-CONTROL
+                   AT END
+                       CONTINUE
+               END-READ
+               IF ST-CHECKPOINT = "00"
+                   MOVE CKP-ULTIMO-ID TO WS-ULTIMO-CHECKPOINT
+                   DISPLAY "Reanudando carga despues de ID-Cliente: "
+                       WS-ULTIMO-CHECKPOINT
+               END-IF
+               CLOSE PUNTO-CONTROL.
 
+      ******************************************************************
+      * Carga el maestro de CLIENTES leyendo una a una las altas del
+      * archivo de transacciones CLIENTES-NUEVOS, en vez de grabar
+      * siempre el mismo cliente de prueba. Las altas ya cubiertas por
+      * un checkpoint anterior se saltan.
+      ******************************************************************
        GRABO-DATOS.
-           INITIALIZE  REG-CLIENTES.
-           MOVE 1 TO  CLI-ID.
-           MOVE 0 TO  CLI-SALDO.
-           MOVE "CAMILO" TO CLI_NOMBRE.
-           MOVE "DIRECCION" TO CLI_DIRECCION.
+           READ CLIENTES-NUEVOS
+               AT END
+                   GO TO F-GRABO-DATOS
+           END-READ.
+           IF ST-NUEVOS > "07" AND ST-NUEVOS NOT = "10"
+               DISPLAY "Error leyendo archivo de altas: " ST-NUEVOS
+               GO TO F-GRABO-DATOS.
+           ADD 1 TO WS-TOTAL-LEIDOS.
+           IF CLIN-ID <= WS-ULTIMO-CHECKPOINT
+               GO TO GRABO-DATOS.
+           MOVE WS-SIGUIENTE-ID TO WS-ID-BASE-CALC.
+           PERFORM CALCULO-DIGITO-VERIFICADOR.
+           COMPUTE WS-ID-CHEQUEO =
+               (WS-SIGUIENTE-ID * 10) + WS-DIGITO-VERIFICADOR.
 
+      ******************************************************************
+      * Antes de grabar se verifica que el ID-CLIENTE no exista ya en
+      * el maestro, para rechazar la alta con un mensaje claro en vez
+      * de reintentar para siempre con el mismo registro cuando
+      * ST-FILE viene en "99" (clave duplicada).
+      ******************************************************************
        GRABO-RESGITRO.
+           MOVE WS-ID-CHEQUEO TO CLI-ID.
+           READ CLIENTES KEY IS ID-CLIENTE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF ST-FILE = "00"
+               DISPLAY "Alta rechazada, ID-Cliente ya existe: "
+                   WS-ID-CHEQUEO
+               ADD 1 TO WS-TOTAL-RECHAZADOS
+               GO TO GRABO-DATOS.
+           PERFORM ARMO-REGISTRO-NUEVO.
+           PERFORM VALIDO-CODIGO-POSTAL THRU F-VALIDO-CODIGO-POSTAL.
+           IF CODPOSTAL-DISPONIBLE AND ST-CODPOSTAL NOT = "00"
+               DISPLAY "Alta rechazada, codigo postal invalido para "
+                   "ID-Cliente: " WS-ID-CHEQUEO
+               ADD 1 TO WS-TOTAL-RECHAZADOS
+               GO TO GRABO-DATOS.
            WRITE REG-CLIENTES.
-           IF ST-FILE = "99" GO TO GRABO-DATOS.
            IF ST-FILE > "07"
-               DISPLAY "Error grabando archivo".
-               ACCEPT X.
+               MOVE ST-FILE TO WS-STATUS-CODE
+               PERFORM TRADUZCO-ESTADO-ARCHIVO
+               DISPLAY "Error grabando (" ST-FILE "): " WS-STATUS-MSG
+               ADD 1 TO WS-TOTAL-RECHAZADOS
+           ELSE
+               MOVE CLIN-ID TO WS-ULTIMO-CHECKPOINT
+               ADD 1 TO WS-SIGUIENTE-ID
+               ADD 1 TO WS-CONTADOR-CHECKPOINT
+               ADD 1 TO WS-TOTAL-GRABADOS
+               ADD CLI-SALDO TO WS-HASH-SALDO
+               IF WS-CONTADOR-CHECKPOINT >= 10
+                   PERFORM GRABO-CHECKPOINT
+                   MOVE 0 TO WS-CONTADOR-CHECKPOINT
+               END-IF
+               MOVE "ALTA"        TO AUD-OPERACION
+               MOVE WS-ID-CHEQUEO TO AUD-ID-CLIENTE
+               MOVE "Alta de cliente nuevo" TO AUD-DETALLE
+               PERFORM GRABO-AUDITORIA.
+           GO TO GRABO-DATOS.
+
+      ******************************************************************
+      * Verifica CLI_CODPOST contra el maestro de codigos postales,
+      * cuando ese maestro esta disponible. Deja el resultado en
+      * ST-CODPOSTAL ("00" = valido) para que el parrafo que invoca
+      * decida que hacer con el rechazo.
+      ******************************************************************
+       VALIDO-CODIGO-POSTAL.
+           IF NOT CODPOSTAL-DISPONIBLE
+               MOVE "00" TO ST-CODPOSTAL
+               GO TO F-VALIDO-CODIGO-POSTAL.
+           MOVE CLI_CODPOST TO COD-POSTAL.
+           READ CODIGOS-POSTALES KEY IS COD-POSTAL
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       F-VALIDO-CODIGO-POSTAL.
+           EXIT.
+
+      ******************************************************************
+      * Graba el ultimo ID-CLIENTE cargado con exito, para que una
+      * corrida interrumpida pueda reanudarse sin repetir altas.
+      ******************************************************************
+       GRABO-CHECKPOINT.
+           MOVE WS-ULTIMO-CHECKPOINT TO CKP-ULTIMO-ID.
+           OPEN OUTPUT PUNTO-CONTROL.
+           WRITE REG-CHECKPOINT.
+           CLOSE PUNTO-CONTROL.
+
+      ******************************************************************
+      * Deja constancia en AUDITORIA-TRAIL de una alta, actualizacion
+      * o baja. WS-AUD-OPERACION y WS-AUD-DETALLE son llenados por el
+      * parrafo que invoca a este antes de hacer el PERFORM.
+      ******************************************************************
+       GRABO-AUDITORIA.
+           ACCEPT WS-AUD-FECHA FROM DATE.
+           ACCEPT WS-AUD-HORA  FROM TIME.
+           MOVE WS-AUD-FECHA TO AUD-FECHA.
+           MOVE WS-AUD-HORA  TO AUD-HORA.
+           WRITE REG-AUDITORIA.
+
+      ******************************************************************
+      * Deja constancia en MOVIMIENTOS del cargo/pago aplicado con la
+      * opcion (S)aldo de ACTUALIZO-CLIENTE: WS-VALOR-SALDO y el saldo
+      * ya actualizado en CLI-SALDO se escriben junto con la fecha y
+      * hora del sistema, para poder reconstruir un extracto.
+      ******************************************************************
+       GRABO-MOVIMIENTO.
+           MOVE WS-ID-ACTUALIZA TO MOV-ID-CLIENTE.
+           ACCEPT MOV-FECHA FROM DATE YYYYMMDD.
+           ACCEPT MOV-HORA  FROM TIME.
+           IF WS-VALOR-SALDO >= 0
+               MOVE "CARGO"  TO MOV-TIPO
+           ELSE
+               MOVE "PAGO"   TO MOV-TIPO.
+           MOVE WS-VALOR-SALDO TO MOV-VALOR.
+           MOVE CLI-SALDO      TO MOV-SALDO-NUEVO.
+           WRITE REG-MOVIMIENTO.
+
+       ARMO-REGISTRO-NUEVO.
+           INITIALIZE  REG-CLIENTES.
+           MOVE WS-ID-CHEQUEO   TO CLI-ID.
+           MOVE CLIN-SALDO      TO CLI-SALDO.
+           MOVE CLIN-NOMBRE     TO CLI_NOMBRE.
+           MOVE CLIN-DIRECCION  TO CLI_DIRECCION.
+           MOVE CLIN-CODPOST    TO CLI_CODPOST.
+           MOVE CLIN-CATEGORIA  TO CLI_CATEGORIA.
+           MOVE CLI_CATEGORIA   TO CLI_CATEGORIA_2.
+           MOVE CLIN-RAZONSOCIAL TO CLI_RAZONSOCIAL.
+           MOVE "USD"           TO CLI-MONEDA.
 
        F-GRABO-DATOS.
            EXIT.
 
-       LEO-DATOS.
-           INITIALIZE REG-CLIENTES.
-           START CLIENTES KEY IS  NOT LESS THAN ID-CLIENTE.
-           READ CLIENTES NEXT RECORD.
-           IF ST-FILE = "99" GO TO LEO-DATOS.
-           IF ST-FILE > "07" AND ST-FILE < "99"
-               DISPLAY "Error leyendo archivo".
        MUESTRO-DATOS.
-           MOVE CLI-SALDO TO SALDO-Z.
-           DISPLAY "MOSTRANDO".
-           DISPLAY CLI-ID          LINE 10 COL 30.
-           DISPLAY SALDO-Z         LINE 11 COL 30.
-           DISPLAY CLI_NOMBRE      LINE 12 COL 30.
-           DISPLAY CLI_DIRECCION   LINE 13 COL 30.
-           ACCEPT X                LINE 14 COL 70.
-
-       F-LEO-DATOS.
+           MOVE CLI-SALDO TO WS-MONEDA-ENTRADA.
+           PERFORM FORMATEO-MONEDA.
+           IF CLI-MONEDA = SPACE
+               MOVE "USD" TO WS-MONEDA-MOSTRAR
+           ELSE
+               MOVE CLI-MONEDA TO WS-MONEDA-MOSTRAR.
+           DISPLAY PANT-CLIENTE.
+           ACCEPT PANT-CLIENTE.
+           PERFORM MUESTRO-SUBCUENTAS
+               VARYING WS-SUB-I FROM 1 BY 1
+               UNTIL WS-SUB-I > CLI-SUB-CANTIDAD.
+
+      ******************************************************************
+      * Lista las sub-cuentas (sucursales) ligadas al cliente matriz
+      * que se acaba de mostrar, si tiene alguna dada de alta.
+      ******************************************************************
+       MUESTRO-SUBCUENTAS.
+           DISPLAY "  Sub-cuenta " WS-SUB-I ": "
+               CLI-SUB-ID (WS-SUB-I) SPACE
+               CLI-SUB-NOMBRE (WS-SUB-I) SPACE
+               CLI-SUB-SALDO (WS-SUB-I).
+
+      ******************************************************************
+      * Suma el saldo de las sub-cuentas (sucursales) del cliente
+      * matriz actual, para que BORRO-CLIENTE no de de baja una cuenta
+      * que este en cero solo a nivel matriz pero con saldo pendiente
+      * en alguna sucursal.
+      ******************************************************************
+       SUMO-SUBCUENTAS.
+           MOVE 0 TO WS-SUB-SALDO-TOTAL.
+           PERFORM ACUMULO-SUBCUENTA
+               VARYING WS-SUB-I FROM 1 BY 1
+               UNTIL WS-SUB-I > CLI-SUB-CANTIDAD.
+
+       ACUMULO-SUBCUENTA.
+           ADD CLI-SUB-SALDO IN CLI-SUB-DETALLE IN CLI-SUBCUENTAS
+               IN REG-CLIENTES (WS-SUB-I)
+               TO WS-SUB-SALDO-TOTAL.
+
+      ******************************************************************
+      * Navegacion (browse) del maestro de CLIENTES hacia adelante o
+      * hacia atras, posicionando por ID-CLIENTE, CLI_NOMBRE o
+      * CLI_ALT_2 segun lo que elija el operador.
+      ******************************************************************
+       NAVEGO-CLIENTES.
+           DISPLAY "=== NAVEGACION DE CLIENTES ===".
+           INITIALIZE REG-CLIENTES.
+           MOVE "S" TO WS-SEGUIR-NAV.
+           PERFORM PIDO-CRITERIO-NAV.
+           PERFORM PIDO-SENTIDO-NAV.
+           EVALUATE WS-CRITERIO-NAV
+               WHEN "N"
+                   START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+               WHEN "A"
+                   START CLIENTES KEY IS NOT LESS THAN CLI_ALT_2
+               WHEN OTHER
+                   START CLIENTES KEY IS NOT LESS THAN ID-CLIENTE
+           END-EVALUATE.
+           IF ST-FILE > "07"
+               DISPLAY "No hay registros para esa posicion."
+               GO TO F-NAVEGO-CLIENTES.
+           GO TO SIGO-NAVEGO-CLIENTE.
+
+       PIDO-CRITERIO-NAV.
+           DISPLAY "Buscar por (I)d-Cliente, (N)ombre o (A)lt-Nombre?".
+           ACCEPT WS-CRITERIO-NAV.
+           IF WS-CRITERIO-NAV = "n"
+               MOVE "N" TO WS-CRITERIO-NAV.
+           IF WS-CRITERIO-NAV = "a"
+               MOVE "A" TO WS-CRITERIO-NAV.
+           IF WS-CRITERIO-NAV = "N"
+               DISPLAY "Nombre a buscar:"
+               ACCEPT WS-NOMBRE-NAV
+               MOVE WS-NOMBRE-NAV TO CLI_NOMBRE.
+           IF WS-CRITERIO-NAV = "A"
+               DISPLAY "Categoria (alterno) a buscar:"
+               ACCEPT WS-CATEGORIA-NAV
+               MOVE WS-CATEGORIA-NAV TO CLI_CATEGORIA_2
+               DISPLAY "Nombre (alterno) a buscar:"
+               ACCEPT WS-NOMBRE-NAV
+               MOVE WS-NOMBRE-NAV TO CLI_NOMBRE_2.
+           IF WS-CRITERIO-NAV NOT = "N" AND WS-CRITERIO-NAV NOT = "A"
+               DISPLAY "Id-Cliente a buscar:"
+               ACCEPT WS-ID-NAV
+               MOVE WS-ID-NAV TO CLI-ID.
+
+       PIDO-SENTIDO-NAV.
+           DISPLAY "Sentido: (S)iguiente o (A)nterior?".
+           ACCEPT WS-SENTIDO-NAV.
+
+       SIGO-NAVEGO-CLIENTE.
+           IF WS-SENTIDO-NAV = "A" OR WS-SENTIDO-NAV = "a"
+               READ CLIENTES PREVIOUS RECORD
+           ELSE
+               READ CLIENTES NEXT RECORD.
+           IF ST-FILE = "10"
+               DISPLAY "No hay mas registros en esa direccion."
+               GO TO F-NAVEGO-CLIENTES.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo archivo de clientes: " ST-FILE
+               GO TO F-NAVEGO-CLIENTES.
+           PERFORM MUESTRO-DATOS.
+           DISPLAY "Continuar navegando (S/N)?".
+           ACCEPT WS-SEGUIR-NAV.
+           IF WS-SEGUIR-NAV = "S" OR WS-SEGUIR-NAV = "s"
+               GO TO SIGO-NAVEGO-CLIENTE.
+
+       F-NAVEGO-CLIENTES.
            EXIT.
+
+      ******************************************************************
+      * Actualizacion (REWRITE) de un cliente existente: se lee por
+      * ID-CLIENTE y se permite cambiar direccion, codigo postal,
+      * categoria o saldo.
+      ******************************************************************
+       ACTUALIZO-CLIENTE.
+           DISPLAY "=== ACTUALIZACION DE CLIENTE ===".
+           DISPLAY "ID-Cliente a actualizar:".
+           ACCEPT WS-ID-ACTUALIZA.
+           INITIALIZE REG-CLIENTES.
+           MOVE WS-ID-ACTUALIZA TO CLI-ID.
+           PERFORM VALIDO-DIGITO-VERIFICADOR.
+
+       RELEO-PARA-ACTUALIZAR.
+           READ CLIENTES KEY IS ID-CLIENTE
+               INVALID KEY
+                   DISPLAY "Cliente no encontrado: " WS-ID-ACTUALIZA
+                   GO TO F-ACTUALIZO-CLIENTE
+           END-READ.
+           IF ST-FILE = "93"
+               DISPLAY "Registro en uso por otro usuario, reintente."
+               DISPLAY "Pulse ENTER para reintentar:"
+               ACCEPT X
+               GO TO RELEO-PARA-ACTUALIZAR.
+           IF ST-FILE > "07"
+               DISPLAY "Error leyendo el cliente: " ST-FILE
+               GO TO F-ACTUALIZO-CLIENTE.
+           PERFORM MUESTRO-DATOS.
+           DISPLAY "Campo: (D)ireccion (P)ostal (C)ategoria (S)aldo "
+               "(T)elefono (E)mail (B)ranch/sub-cuenta (M)oneda "
+               "(R)azon social".
+           ACCEPT WS-CAMPO-ACTUALIZA.
+           EVALUATE WS-CAMPO-ACTUALIZA
+               WHEN "B" WHEN "b"
+                   IF CLI-SUB-CANTIDAD >= 3
+                       DISPLAY "Ya tiene el maximo de sub-cuentas "
+                           "(3), no se agrega."
+                       GO TO F-ACTUALIZO-CLIENTE
+                   END-IF
+                   ADD 1 TO CLI-SUB-CANTIDAD
+                   DISPLAY "ID-Cliente de la sub-cuenta:"
+                   ACCEPT CLI-SUB-ID (CLI-SUB-CANTIDAD)
+                   DISPLAY "Nombre/sucursal de la sub-cuenta:"
+                   ACCEPT CLI-SUB-NOMBRE (CLI-SUB-CANTIDAD)
+                   DISPLAY "Saldo de la sub-cuenta:"
+                   ACCEPT CLI-SUB-SALDO (CLI-SUB-CANTIDAD)
+               WHEN "D" WHEN "d"
+                   DISPLAY "Nueva direccion:"
+                   ACCEPT WS-VALOR-TEXTO
+                   MOVE WS-VALOR-TEXTO TO CLI_DIRECCION
+               WHEN "P" WHEN "p"
+                   DISPLAY "Nuevo codigo postal:"
+                   ACCEPT WS-VALOR-TEXTO
+                   MOVE WS-VALOR-TEXTO TO CLI_CODPOST
+                   PERFORM VALIDO-CODIGO-POSTAL
+                       THRU F-VALIDO-CODIGO-POSTAL
+                   IF CODPOSTAL-DISPONIBLE AND ST-CODPOSTAL NOT = "00"
+                       DISPLAY "Codigo postal invalido, no se "
+                           "modifica el cliente."
+                       GO TO F-ACTUALIZO-CLIENTE
+                   END-IF
+               WHEN "C" WHEN "c"
+                   DISPLAY "Nueva categoria:"
+                   ACCEPT CLI_CATEGORIA
+                   MOVE CLI_CATEGORIA TO CLI_CATEGORIA_2
+               WHEN "S" WHEN "s"
+                   DISPLAY "Monto a aplicar al saldo (+cargo/-pago):"
+                   ACCEPT WS-VALOR-SALDO
+                   COMPUTE CLI-SALDO ROUNDED =
+                       CLI-SALDO + WS-VALOR-SALDO
+                       ON SIZE ERROR
+                           DISPLAY "El ajuste produce un saldo fuera "
+                               "de rango, no se modifica el cliente."
+                           GO TO F-ACTUALIZO-CLIENTE
+                   END-COMPUTE
+               WHEN "T" WHEN "t"
+                   DISPLAY "Nuevo telefono:"
+                   ACCEPT WS-VALOR-TEXTO
+                   MOVE WS-VALOR-TEXTO TO CLI-TELEFONO
+                   ACCEPT CLI-ULTIMO-CONTACTO FROM DATE YYYYMMDD
+               WHEN "E" WHEN "e"
+                   DISPLAY "Nuevo email:"
+                   ACCEPT WS-VALOR-TEXTO
+                   MOVE WS-VALOR-TEXTO TO CLI-EMAIL
+                   ACCEPT CLI-ULTIMO-CONTACTO FROM DATE YYYYMMDD
+               WHEN "M" WHEN "m"
+                   DISPLAY "Nueva moneda (codigo ISO, p.ej. USD/EUR):"
+                   ACCEPT WS-VALOR-MONEDA
+                   MOVE WS-VALOR-MONEDA TO CLI-MONEDA
+               WHEN "R" WHEN "r"
+                   DISPLAY "Nueva razon social:"
+                   ACCEPT WS-VALOR-TEXTO
+                   MOVE WS-VALOR-TEXTO TO CLI_RAZONSOCIAL
+               WHEN OTHER
+                   DISPLAY "Opcion no valida, no se modifica nada."
+                   GO TO F-ACTUALIZO-CLIENTE
+           END-EVALUATE.
+           REWRITE REG-CLIENTES.
+           IF ST-FILE = "93"
+               DISPLAY "Registro en uso por otro usuario, reintente."
+               DISPLAY "Pulse ENTER para reintentar:"
+               ACCEPT X
+               GO TO RELEO-PARA-ACTUALIZAR.
+           IF ST-FILE > "07"
+               DISPLAY "Error actualizando el cliente: " ST-FILE
+           ELSE
+               DISPLAY "Cliente actualizado correctamente."
+               MOVE "ACTUALIZA"      TO AUD-OPERACION
+               MOVE WS-ID-ACTUALIZA  TO AUD-ID-CLIENTE
+               MOVE "Campo modificado: " TO AUD-DETALLE
+               MOVE WS-CAMPO-ACTUALIZA TO AUD-DETALLE (19:1)
+               PERFORM GRABO-AUDITORIA
+               IF WS-CAMPO-ACTUALIZA = "S" OR WS-CAMPO-ACTUALIZA = "s"
+                   PERFORM GRABO-MOVIMIENTO
+               END-IF.
+
+       F-ACTUALIZO-CLIENTE.
+           EXIT.
+
+      ******************************************************************
+      * Baja (DELETE) de un cliente: solo se permite si el saldo esta
+      * en cero, para no retirar una cuenta que todavia debe o a la
+      * que todavia se le debe dinero.
+      ******************************************************************
+       BORRO-CLIENTE.
+           DISPLAY "=== BAJA DE CLIENTE ===".
+           DISPLAY "ID-Cliente a dar de baja:".
+           ACCEPT WS-ID-BORRA.
+           INITIALIZE REG-CLIENTES.
+           MOVE WS-ID-BORRA TO CLI-ID.
+           PERFORM VALIDO-DIGITO-VERIFICADOR.
+
+       RELEO-PARA-BORRAR.
+           READ CLIENTES KEY IS ID-CLIENTE
+               INVALID KEY
+                   DISPLAY "Cliente no encontrado: " WS-ID-BORRA
+                   GO TO F-BORRO-CLIENTE
+           END-READ.
+           IF ST-FILE = "93"
+               DISPLAY "Registro en uso por otro usuario, reintente."
+               DISPLAY "Pulse ENTER para reintentar:"
+               ACCEPT X
+               GO TO RELEO-PARA-BORRAR.
+           IF ST-FILE > "07"
+               DISPLAY "Error leyendo el cliente: " ST-FILE
+               GO TO F-BORRO-CLIENTE.
+           IF CLI-SALDO NOT = 0
+               DISPLAY "El cliente tiene saldo distinto de cero, "
+                   "no se puede dar de baja."
+               GO TO F-BORRO-CLIENTE.
+           PERFORM SUMO-SUBCUENTAS.
+           IF WS-SUB-SALDO-TOTAL NOT = 0
+               DISPLAY "El cliente tiene saldo pendiente en alguna "
+                   "sub-cuenta, no se puede dar de baja."
+               GO TO F-BORRO-CLIENTE.
+           PERFORM MUESTRO-DATOS.
+           DISPLAY "Confirma la baja de este cliente? (S/N)".
+           ACCEPT WS-CONFIRMA-BORRA.
+           IF WS-CONFIRMA-BORRA NOT = "S" AND
+              WS-CONFIRMA-BORRA NOT = "s"
+               DISPLAY "Baja cancelada."
+               GO TO F-BORRO-CLIENTE.
+           DELETE CLIENTES RECORD.
+           IF ST-FILE = "93"
+               DISPLAY "Registro en uso por otro usuario, reintente."
+               DISPLAY "Pulse ENTER para reintentar:"
+               ACCEPT X
+               GO TO RELEO-PARA-BORRAR.
+           IF ST-FILE > "07"
+               DISPLAY "Error dando de baja el cliente: " ST-FILE
+           ELSE
+               DISPLAY "Cliente dado de baja correctamente."
+               MOVE "BAJA"       TO AUD-OPERACION
+               MOVE WS-ID-BORRA  TO AUD-ID-CLIENTE
+               MOVE "Baja de cliente"  TO AUD-DETALLE
+               PERFORM GRABO-AUDITORIA.
+
+       F-BORRO-CLIENTE.
+           EXIT.
+
+      ******************************************************************
+      * Busqueda interactiva por la clave alterna CLI_NOMBRE: posiciona
+      * con START y lista todos los registros cuyo nombre coincide,
+      * ya que CLI_NOMBRE admite duplicados.
+      ******************************************************************
+       BUSCO-POR-NOMBRE.
+           DISPLAY "=== BUSQUEDA DE CLIENTE POR NOMBRE ===".
+           DISPLAY "Nombre a buscar:".
+           ACCEPT WS-NOMBRE-BUSCA.
+           MOVE 0 TO WS-TOTAL-ENCONTRADOS.
+           INITIALIZE REG-CLIENTES.
+           MOVE WS-NOMBRE-BUSCA TO CLI_NOMBRE.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE.
+           IF ST-FILE > "07"
+               DISPLAY "No hay clientes con ese nombre."
+               GO TO F-BUSCO-POR-NOMBRE.
+
+       SIGO-BUSCO-POR-NOMBRE.
+           READ CLIENTES NEXT RECORD.
+           IF ST-FILE = "10"
+               GO TO F-BUSCO-POR-NOMBRE.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo archivo de clientes: " ST-FILE
+               GO TO F-BUSCO-POR-NOMBRE.
+           IF CLI_NOMBRE NOT = WS-NOMBRE-BUSCA
+               GO TO F-BUSCO-POR-NOMBRE.
+           ADD 1 TO WS-TOTAL-ENCONTRADOS.
+           DISPLAY CLI-ID SPACE CLI_NOMBRE SPACE CLI_DIRECCION.
+           GO TO SIGO-BUSCO-POR-NOMBRE.
+
+       F-BUSCO-POR-NOMBRE.
+           DISPLAY "Clientes encontrados: " WS-TOTAL-ENCONTRADOS.
+
        CIERRO-ARCHIVOS.
+           IF WS-CONTADOR-CHECKPOINT > 0
+               PERFORM GRABO-CHECKPOINT.
+           PERFORM IMPRIMO-CONTROL-TOTALES.
            CLOSE CLIENTES.
+           CLOSE CLIENTES-NUEVOS.
+           CLOSE AUDITORIA-TRAIL.
+           CLOSE CODIGOS-POSTALES.
+           CLOSE MOVIMIENTOS.
+
+      ******************************************************************
+      * Totales de control de la corrida, para balancear esta corrida
+      * contra la de manana: leidos, grabados, rechazados y un hash
+      * total de CLI-SALDO sobre las altas grabadas.
+      ******************************************************************
+       IMPRIMO-CONTROL-TOTALES.
+           DISPLAY "=== TOTALES DE CONTROL DE LA CORRIDA ===".
+           DISPLAY "Registros leidos     : " WS-TOTAL-LEIDOS.
+           DISPLAY "Registros grabados   : " WS-TOTAL-GRABADOS.
+           DISPLAY "Registros rechazados : " WS-TOTAL-RECHAZADOS.
+           DISPLAY "Hash de saldo grabado: " WS-HASH-SALDO.
+
+           COPY STMSG.
+
+           COPY MONEDA.
+
+           COPY BANNER.
 
        END PROGRAM INICIO_2.
