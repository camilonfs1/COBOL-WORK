@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Extracto de facturacion para cuentas comerciales
+      *          (CLI_CATEGORIA = "E", empresa), usando la razon
+      *          social en vez del nombre de contacto.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  LEO-CLIENTE distingue fin de archivo de un
+      *                     error de lectura real.
+      *   2026-08-09  CEVR  LEO-CLIENTE fuerza ST-FILE a "10" antes
+      *                     del GO TO de error, para que el
+      *                     PERFORM ... UNTIL ST-FILE = "10" del
+      *                     llamador tambien corte con un error real
+      *                     (antes quedaba en el codigo de error y
+      *                     reprocesaba el mismo registro
+      *                     indefinidamente).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTURACION-COMERCIAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+           SELECT FACTURACION ASSIGN TO "./facturacion_comercial.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-FACTURACION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       FD  FACTURACION.
+       01  LINEA-FACTURACION PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE         PIC XX.
+       01  ST-FACTURACION  PIC XX.
+
+       01  WS-TOTAL-COMERCIALES PIC 9(7) VALUE 0.
+
+       01  LINEA-DETALLE.
+           05 DET-RAZONSOCIAL  PIC X(60).
+           05 FILLER           PIC X(2)  VALUE SPACE.
+           05 DET-ID           PIC Z(7)9.
+           05 FILLER           PIC X(2)  VALUE SPACE.
+           05 DET-NOMBRE       PIC X(30).
+           05 DET-SALDO        PIC X(12).
+
+           COPY MONEDAWS.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "FACTURACION-COMERCIAL" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"                   TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT FACTURACION.
+           IF ST-FACTURACION > "07"
+               DISPLAY "Error abriendo FACTURACION (" ST-FACTURACION ")"
+               MOVE 16 TO RETURN-CODE.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+           PERFORM FILTRO-CLIENTE UNTIL ST-FILE = "10".
+           PERFORM IMPRIMO-TOTAL.
+           CLOSE CLIENTES.
+           CLOSE FACTURACION.
+           STOP RUN.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-FILE
+               GO TO FIN-LEO-CLIENTE.
+       FIN-LEO-CLIENTE.
+           EXIT.
+
+       FILTRO-CLIENTE.
+           IF CLI_CATEGORIA = "E"
+               PERFORM IMPRIMO-COMERCIAL.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+
+       IMPRIMO-COMERCIAL.
+           MOVE CLI_RAZONSOCIAL TO DET-RAZONSOCIAL.
+           MOVE CLI-ID          TO DET-ID.
+           MOVE CLI_NOMBRE      TO DET-NOMBRE.
+           MOVE CLI-SALDO       TO WS-MONEDA-ENTRADA.
+           PERFORM FORMATEO-MONEDA.
+           MOVE WS-MONEDA-EDITADA TO DET-SALDO.
+           MOVE LINEA-DETALLE   TO LINEA-FACTURACION.
+           WRITE LINEA-FACTURACION.
+           ADD 1 TO WS-TOTAL-COMERCIALES.
+
+       IMPRIMO-TOTAL.
+           MOVE SPACE TO LINEA-FACTURACION.
+           WRITE LINEA-FACTURACION.
+           STRING "CUENTAS COMERCIALES FACTURADAS: "
+               WS-TOTAL-COMERCIALES
+               DELIMITED BY SIZE INTO LINEA-FACTURACION.
+           WRITE LINEA-FACTURACION.
+
+           COPY MONEDA.
+
+           COPY BANNER.
+
+       END PROGRAM FACTURACION-COMERCIAL.
