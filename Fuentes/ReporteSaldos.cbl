@@ -0,0 +1,270 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Totaliza el saldo de todo el maestro de CLIENTES,
+      *          marca los saldos negativos y emite un resumen para
+      *          cobranzas.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  CALCULO-INTERES-MORA aplica un interes de
+      *                     mora a los saldos negativos, con tasa segun
+      *                     CLI_CATEGORIA (empresa vs. particular).
+      *   2026-08-09  CEVR  Se agrega la moneda (CLI-MONEDA) junto al
+      *                     saldo de cada cliente.
+      *   2026-08-09  CEVR  CALCULO-INTERES-MORA ahora aplica el
+      *                     interes calculado a CLI-SALDO y lo graba
+      *                     con REWRITE -- antes solo se mostraba en el
+      *                     reporte sin tocar el maestro.
+      *   2026-08-09  CEVR  El posteo de interes de mora queda
+      *                     condicionado a VERIFICO-PERIODO-INTERES:
+      *                     como REPORTE-SALDOS corre todas las noches
+      *                     por PROCESO-NOCTURNO, sin una compuerta por
+      *                     periodo el interes se componia cada corrida
+      *                     en vez de una vez por mes. El ultimo periodo
+      *                     posteado queda en ultimo_interes_mora.dat.
+      *                     De paso, el ajuste a CLI-SALDO pasa de un
+      *                     ADD suelto a COMPUTE ROUNDED ... ON SIZE
+      *                     ERROR, igual que el resto de los ajustes de
+      *                     saldo en ACTUALIZO-CLIENTE.
+      *   2026-08-09  CEVR  LEO-CLIENTE distingue fin de archivo de un
+      *                     error de lectura real.
+      *   2026-08-09  CEVR  LEO-CLIENTE fuerza ST-FILE a "10" antes del
+      *                     GO TO de error, para que el PERFORM ...
+      *                     UNTIL ST-FILE = "10" del llamador tambien
+      *                     corte con un error real (antes quedaba en
+      *                     el codigo de error y reprocesaba el mismo
+      *                     registro indefinidamente).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-SALDOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+           SELECT REPORTE ASSIGN TO "./reporte_saldos.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-REPORTE.
+
+           SELECT OPTIONAL PERIODO-INTERES
+                  ASSIGN TO "./ultimo_interes_mora.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-PERIODO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       FD  REPORTE.
+       01  LINEA-REPORTE PIC X(100).
+
+       FD  PERIODO-INTERES.
+       01  LINEA-PERIODO PIC X(6).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE      PIC XX.
+       01  ST-REPORTE   PIC XX.
+       01  ST-PERIODO   PIC XX VALUE SPACE.
+
+       01  WS-TOTAL-CLIENTES  PIC 9(7)        VALUE 0.
+       01  WS-TOTAL-NEGATIVOS PIC 9(7)        VALUE 0.
+       01  WS-SALDO-TOTAL     PIC S9(9)V9(3)  VALUE 0.
+
+      * Tabla de interes de mora sobre saldos negativos: las cuentas
+      * empresariales (CLI_CATEGORIA = "E") tienen una tasa preferencial
+      * frente a las particulares, expresada en milesimas para no
+      * depender de literales decimales con DECIMAL-POINT IS COMMA.
+       01  WS-TASA-EMPRESA-MIL    PIC 9(3) VALUE 10.
+       01  WS-TASA-PARTICULAR-MIL PIC 9(3) VALUE 25.
+       01  WS-TASA-APLICADA-MIL   PIC 9(3) VALUE 0.
+       01  WS-INTERES-CLIENTE     PIC S9(7)V9(3) VALUE 0.
+       01  WS-TOTAL-INTERES       PIC S9(9)V9(3) VALUE 0.
+
+      * Compuerta de una-vez-por-periodo para el posteo del interes de
+      * mora (ver VERIFICO-PERIODO-INTERES): REPORTE-SALDOS corre todas
+      * las noches por PROCESO-NOCTURNO, asi que sin esto el interes se
+      * compondria en cada corrida en vez de una vez por mes.
+       01  WS-FECHA-HOY          PIC 9(8) VALUE 0.
+       01  WS-PERIODO-HOY        PIC 9(6) VALUE 0.
+       01  WS-ULTIMO-PERIODO     PIC 9(6) VALUE 0.
+       01  WS-APLICA-INTERES-SW  PIC X    VALUE "N".
+           88 APLICA-INTERES-MORA VALUE "S".
+
+       01  LINEA-DETALLE.
+           05 DET-ID       PIC Z(7)9.
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-NOMBRE   PIC X(30).
+           05 DET-SALDO    PIC X(12).
+           05 FILLER       PIC X(1) VALUE SPACE.
+           05 DET-MONEDA   PIC X(3).
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-MARCA    PIC X(20).
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-INTERES  PIC X(12).
+
+           COPY MONEDAWS.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "REPORTE-SALDOS" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"            TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT REPORTE.
+           IF ST-REPORTE > "07"
+               DISPLAY "Error abriendo REPORTE (" ST-REPORTE ")"
+               MOVE 16 TO RETURN-CODE.
+           PERFORM VERIFICO-PERIODO-INTERES.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+           PERFORM ACUMULO-CLIENTE UNTIL ST-FILE = "10".
+           PERFORM IMPRIMO-RESUMEN.
+           IF APLICA-INTERES-MORA
+               PERFORM GRABO-PERIODO-INTERES.
+           CLOSE CLIENTES.
+           CLOSE REPORTE.
+           STOP RUN.
+
+      ******************************************************************
+      * Determina si esta corrida debe postear interes de mora: lee el
+      * ultimo periodo (AAAAMM) posteado de ultimo_interes_mora.dat y
+      * lo compara contra el periodo de hoy. Si ya se posteo este
+      * periodo (o uno posterior), APLICA-INTERES-MORA queda en falso y
+      * CALCULO-INTERES-MORA solo calcula el interes para el reporte,
+      * sin tocar el maestro -- asi una corrida nocturna repetida en el
+      * mismo mes no compone el interes varias veces.
+      ******************************************************************
+       VERIFICO-PERIODO-INTERES.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-HOY(1:6) TO WS-PERIODO-HOY.
+           MOVE "N" TO WS-APLICA-INTERES-SW.
+           OPEN INPUT PERIODO-INTERES.
+           IF ST-PERIODO = "00"
+               READ PERIODO-INTERES
+                   AT END
+                       CONTINUE
+               END-READ
+               IF ST-PERIODO = "00"
+                   MOVE LINEA-PERIODO TO WS-ULTIMO-PERIODO
+               END-IF
+               CLOSE PERIODO-INTERES
+           END-IF.
+           IF WS-PERIODO-HOY > WS-ULTIMO-PERIODO
+               SET APLICA-INTERES-MORA TO TRUE.
+
+      ******************************************************************
+      * Deja constancia del periodo que se acaba de postear, para que
+      * la proxima corrida dentro del mismo mes no vuelva a componer el
+      * interes de mora.
+      ******************************************************************
+       GRABO-PERIODO-INTERES.
+           OPEN OUTPUT PERIODO-INTERES.
+           MOVE WS-PERIODO-HOY TO LINEA-PERIODO.
+           WRITE LINEA-PERIODO.
+           CLOSE PERIODO-INTERES.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-FILE
+               GO TO FIN-LEO-CLIENTE.
+       FIN-LEO-CLIENTE.
+           EXIT.
+
+       ACUMULO-CLIENTE.
+           ADD 1 TO WS-TOTAL-CLIENTES.
+           ADD CLI-SALDO TO WS-SALDO-TOTAL.
+           MOVE CLI-ID     TO DET-ID.
+           MOVE CLI_NOMBRE TO DET-NOMBRE.
+           MOVE CLI-SALDO  TO WS-MONEDA-ENTRADA.
+           PERFORM FORMATEO-MONEDA.
+           MOVE WS-MONEDA-EDITADA TO DET-SALDO.
+           IF CLI-MONEDA = SPACE
+               MOVE "USD" TO DET-MONEDA
+           ELSE
+               MOVE CLI-MONEDA TO DET-MONEDA.
+           IF CLI-SALDO < 0
+               ADD 1 TO WS-TOTAL-NEGATIVOS
+               MOVE "** SALDO NEGATIVO **" TO DET-MARCA
+               PERFORM CALCULO-INTERES-MORA THRU F-CALCULO-INTERES-MORA
+               MOVE WS-INTERES-CLIENTE TO WS-MONEDA-ENTRADA
+               PERFORM FORMATEO-MONEDA
+               MOVE WS-MONEDA-EDITADA TO DET-INTERES
+           ELSE
+               MOVE SPACE TO DET-MARCA
+               MOVE SPACE TO DET-INTERES.
+           MOVE LINEA-DETALLE TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+
+      ******************************************************************
+      * Interes de mora sobre el saldo negativo del cliente actual, con
+      * tasa segun CLI_CATEGORIA: preferencial para empresas ("E"),
+      * estandar para el resto (particulares).
+      ******************************************************************
+       CALCULO-INTERES-MORA.
+           IF CLI_CATEGORIA = "E"
+               MOVE WS-TASA-EMPRESA-MIL TO WS-TASA-APLICADA-MIL
+           ELSE
+               MOVE WS-TASA-PARTICULAR-MIL TO WS-TASA-APLICADA-MIL.
+           COMPUTE WS-INTERES-CLIENTE ROUNDED =
+               CLI-SALDO * WS-TASA-APLICADA-MIL / 1000.
+           ADD WS-INTERES-CLIENTE TO WS-TOTAL-INTERES.
+           IF APLICA-INTERES-MORA
+               COMPUTE CLI-SALDO ROUNDED =
+                       CLI-SALDO + WS-INTERES-CLIENTE
+                   ON SIZE ERROR
+                       DISPLAY "El interes de mora produce un saldo "
+                           "fuera de rango, no se postea para el "
+                           "cliente " CLI-ID
+                       GO TO F-CALCULO-INTERES-MORA
+               END-COMPUTE
+               REWRITE REG-CLIENTES
+               IF ST-FILE > "07"
+                   DISPLAY "Error posteando interes de mora del "
+                       "cliente " CLI-ID ": " ST-FILE
+               END-IF
+           END-IF.
+
+       F-CALCULO-INTERES-MORA.
+           EXIT.
+
+       IMPRIMO-RESUMEN.
+           MOVE SPACE TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "CLIENTES PROCESADOS: " WS-TOTAL-CLIENTES
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "CLIENTES CON SALDO NEGATIVO: " WS-TOTAL-NEGATIVOS
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "SALDO TOTAL: " WS-SALDO-TOTAL
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "INTERES DE MORA ACUMULADO: " WS-TOTAL-INTERES
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           COPY MONEDA.
+
+           COPY BANNER.
+
+       END PROGRAM REPORTE-SALDOS.
