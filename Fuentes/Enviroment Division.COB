@@ -1,36 +1,136 @@
       ******************************************************************
       * Author: Camilo Ernesto Vargas Romero
-      * Date: 11 de enero de 2021
-      * Purpose: ENVIRONMENT DIVISION : Se utiliza para definir la estructura de archivos que se utilizaran en el programa
-      *
+      * Date: 09 de agosto de 2026
+      * Purpose: Extracto de movimientos de saldo (cargos/pagos)
+      *          aplicados desde ACTUALIZO-CLIENTE, leidos de
+      *          MOVIMIENTOS.
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  El esqueleto de practica de ENVIRONMENT
+      *                     DIVISION se convirtio en este extracto,
+      *                     con un SELECT real sobre el archivo de
+      *                     movimientos en vez de los placeholders
+      *                     "[OPTIONAL] Nombre-del-archivo" etc.
+      *   2026-08-09  CEVR  LEO-MOVIMIENTO distingue fin de archivo de
+      *                     un error de lectura real.
+      *   2026-08-09  CEVR  LEO-MOVIMIENTO fuerza ST-MOVIMIENTOS a "10"
+      *                     antes del GO TO de error, para que el
+      *                     PERFORM ... UNTIL del llamador tambien
+      *                     corte con un error real.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVISIONES.
+       PROGRAM-ID. EXTRACTO-MOVIMIENTOS.
 
        ENVIRONMENT DIVISION.
-
        CONFIGURATION SECTION.
-       SOURCE-COMPUTER. El ordenador en mi casa.
-       OBJECT-COMPUTER. El ordenador en mi casa.
        SPECIAL-NAMES.
-
+           DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT [OPTIONAL] Nombre-del-archivo.
-       ASSIGN TO Tipo de dispositivo.
-       ORGANISATION IS tipo de organizacion.
-       ACCESS MODE IS modo de acceso al archivo.
-       RECORD KEY IS Clave del registro.
-       ALTERNATE RECORD KEY IS Claves alternativas del registro.
-       WITH DUPLICATES
-       STATUS IS. variable de estado del archivo.
+
+           SELECT OPTIONAL MOVIMIENTOS ASSIGN TO "./movimientos.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-MOVIMIENTOS.
+
+           SELECT EXTRACTO ASSIGN TO "./extracto_movimientos.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-EXTRACTO.
 
        DATA DIVISION.
        FILE SECTION.
+
+       FD  MOVIMIENTOS.
+
+           COPY MOVIMIENTO.
+
+       FD  EXTRACTO.
+       01  LINEA-EXTRACTO PIC X(100).
+
        WORKING-STORAGE SECTION.
+
+       01  ST-MOVIMIENTOS  PIC XX.
+       01  ST-EXTRACTO     PIC XX.
+
+       01  WS-TOTAL-MOVIMIENTOS PIC 9(7)       VALUE 0.
+       01  WS-TOTAL-VALOR       PIC S9(9)V9(3) VALUE 0.
+
+       01  LINEA-DETALLE.
+           05 DET-ID       PIC Z(7)9.
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-FECHA    PIC 9(8).
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-TIPO     PIC X(10).
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-VALOR    PIC X(12).
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-SALDO    PIC X(12).
+
+           COPY MONEDAWS.
+
+           COPY BANNERWS.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM DIVISIONES.
+       MAIN-RUTINA.
+           MOVE "EXTRACTO-MOVIMIENTOS" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"                  TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           OPEN INPUT MOVIMIENTOS.
+           IF ST-MOVIMIENTOS > "07"
+               DISPLAY "Error abriendo MOVIMIENTOS (" ST-MOVIMIENTOS ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT EXTRACTO.
+           IF ST-EXTRACTO > "07"
+               DISPLAY "Error abriendo EXTRACTO (" ST-EXTRACTO ")"
+               MOVE 16 TO RETURN-CODE.
+           PERFORM LEO-MOVIMIENTO THRU FIN-LEO-MOVIMIENTO.
+           PERFORM IMPRIMO-MOVIMIENTO UNTIL ST-MOVIMIENTOS = "10".
+           PERFORM IMPRIMO-RESUMEN.
+           CLOSE MOVIMIENTOS.
+           CLOSE EXTRACTO.
+           STOP RUN.
+
+       LEO-MOVIMIENTO.
+           READ MOVIMIENTOS NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-MOVIMIENTOS > "07" AND ST-MOVIMIENTOS NOT = "10"
+               DISPLAY "Error leyendo MOVIMIENTOS (" ST-MOVIMIENTOS ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-MOVIMIENTOS
+               GO TO FIN-LEO-MOVIMIENTO.
+       FIN-LEO-MOVIMIENTO.
+           EXIT.
+
+       IMPRIMO-MOVIMIENTO.
+           ADD 1 TO WS-TOTAL-MOVIMIENTOS.
+           ADD MOV-VALOR TO WS-TOTAL-VALOR.
+           MOVE MOV-ID-CLIENTE TO DET-ID.
+           MOVE MOV-FECHA      TO DET-FECHA.
+           MOVE MOV-TIPO       TO DET-TIPO.
+           MOVE MOV-VALOR      TO WS-MONEDA-ENTRADA.
+           PERFORM FORMATEO-MONEDA.
+           MOVE WS-MONEDA-EDITADA TO DET-VALOR.
+           MOVE MOV-SALDO-NUEVO   TO WS-MONEDA-ENTRADA.
+           PERFORM FORMATEO-MONEDA.
+           MOVE WS-MONEDA-EDITADA TO DET-SALDO.
+           MOVE LINEA-DETALLE  TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           PERFORM LEO-MOVIMIENTO THRU FIN-LEO-MOVIMIENTO.
+
+       IMPRIMO-RESUMEN.
+           MOVE SPACE TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           STRING "MOVIMIENTOS PROCESADOS: " WS-TOTAL-MOVIMIENTOS
+               DELIMITED BY SIZE INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           STRING "VALOR NETO: " WS-TOTAL-VALOR
+               DELIMITED BY SIZE INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+           COPY MONEDA.
+
+           COPY BANNER.
+
+       END PROGRAM EXTRACTO-MOVIMIENTOS.
