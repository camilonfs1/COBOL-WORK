@@ -3,6 +3,11 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  SOLICITA-EDAD ahora valida que lo tecleado
+      *                     sea numerico antes de clasificarlo, en vez
+      *                     de dejar que ACCEPT reciba basura y EDAD
+      *                     quede en cero.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -13,11 +18,11 @@
            88 JOVEN VALUE 1 THRU 40.
            88 MADURO VALUE 41 THRU 65.
            88 ANCIANO VALUE 66 THRU 100.
+       01  WS-EDAD-ENTRADA PIC X(3).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "INTRODUCE TU EDAD :"
-           ACCEPT EDAD.
+           PERFORM SOLICITA-EDAD.
            IF JOVEN
                DISPLAY "JOVEN".
            IF MADURO
@@ -26,4 +31,121 @@
                DISPLAY "ANCIANO".
 
             STOP RUN.
+
+       SOLICITA-EDAD.
+           DISPLAY "INTRODUCE TU EDAD :"
+           ACCEPT WS-EDAD-ENTRADA.
+           IF WS-EDAD-ENTRADA NOT NUMERIC
+               DISPLAY "Valor no numerico, intenta de nuevo."
+               GO TO SOLICITA-EDAD.
+           MOVE WS-EDAD-ENTRADA TO EDAD.
+
        END PROGRAM YOUR-PROGRAM-NAME.
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Version por lotes del chequeo de rango de EDAD: lee un
+      *          archivo con la edad de cada persona (clientes o
+      *          empleados), totaliza cuantas caen en JOVEN/MADURO/
+      *          ANCIANO y emite un resumen, en vez de poder revisar
+      *          solo una persona a la vez desde la consola.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  LEO-EDAD distingue fin de archivo de un
+      *                     error de lectura real.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDAD-LOTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL EDADES-ENTRADA ASSIGN TO "./edades.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-EDADES.
+
+           SELECT REPORTE-EDADES ASSIGN TO "./reporte_edades.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EDADES-ENTRADA.
+       01  EDAD-ENTRADA PIC 999.
+
+       FD  REPORTE-EDADES.
+       01  LINEA-REPORTE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  ST-EDADES  PIC XX.
+       01  ST-REPORTE PIC XX.
+
+       01  EDAD PIC 999.
+           88 JOVEN VALUE 1 THRU 40.
+           88 MADURO VALUE 41 THRU 65.
+           88 ANCIANO VALUE 66 THRU 100.
+
+       01  WS-TOTAL-PERSONAS PIC 9(5) VALUE 0.
+       01  WS-TOTAL-JOVENES  PIC 9(5) VALUE 0.
+       01  WS-TOTAL-MADUROS  PIC 9(5) VALUE 0.
+       01  WS-TOTAL-ANCIANOS PIC 9(5) VALUE 0.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "EDAD-LOTE" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"       TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           OPEN INPUT EDADES-ENTRADA.
+           OPEN OUTPUT REPORTE-EDADES.
+           PERFORM LEO-EDAD THRU FIN-LEO-EDAD.
+           PERFORM CLASIFICO-EDAD UNTIL ST-EDADES = "10".
+           PERFORM IMPRIMO-RESUMEN.
+           CLOSE EDADES-ENTRADA.
+           CLOSE REPORTE-EDADES.
+           STOP RUN.
+
+       LEO-EDAD.
+           READ EDADES-ENTRADA INTO EDAD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-EDADES > "07" AND ST-EDADES NOT = "10"
+               DISPLAY "Error leyendo EDADES-ENTRADA (" ST-EDADES ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-EDADES
+               GO TO FIN-LEO-EDAD.
+       FIN-LEO-EDAD.
+           EXIT.
+
+       CLASIFICO-EDAD.
+           ADD 1 TO WS-TOTAL-PERSONAS.
+           IF JOVEN
+               ADD 1 TO WS-TOTAL-JOVENES.
+           IF MADURO
+               ADD 1 TO WS-TOTAL-MADUROS.
+           IF ANCIANO
+               ADD 1 TO WS-TOTAL-ANCIANOS.
+           PERFORM LEO-EDAD THRU FIN-LEO-EDAD.
+
+       IMPRIMO-RESUMEN.
+           STRING "PERSONAS PROCESADAS: " WS-TOTAL-PERSONAS
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "JOVENES (1-40)    : " WS-TOTAL-JOVENES
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "MADUROS (41-65)   : " WS-TOTAL-MADUROS
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "ANCIANOS (66-100) : " WS-TOTAL-ANCIANOS
+               DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+           COPY BANNER.
+
+       END PROGRAM EDAD-LOTE.
