@@ -3,19 +3,39 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  NUM1/NUM2/RESULTADO se pasaron a con signo y
+      *                     decimales, y el formato de salida ahora
+      *                     viene del editor de moneda compartido
+      *                     (MONEDAWS.cpy/MONEDA.cpy) en vez de la
+      *                     antigua PIC ZZZZZ sin signo, que no servia
+      *                     para montos reales.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  NUM1 PIC 9999 VALUE 5000.
-       01  NUM2 PIC 9999 VALUE 1000.
-       01  RESULTADO PIC ZZZZZ.
+       01  NUM1 PIC S9(7)V9(3) VALUE 5000,5.
+       01  NUM2 PIC S9(7)V9(3) VALUE -1000,75.
+       01  RESULTADO PIC S9(7)V9(3).
+
+           COPY MONEDAWS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            COMPUTE RESULTADO = NUM1 + NUM2.
-           DISPLAY RESULTADO.
+           MOVE RESULTADO TO WS-MONEDA-ENTRADA.
+           PERFORM FORMATEO-MONEDA.
+           DISPLAY WS-MONEDA-EDITADA.
             STOP RUN.
+
+           COPY MONEDA.
+
        END PROGRAM YOUR-PROGRAM-NAME.
