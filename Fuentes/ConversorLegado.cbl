@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Convierte el extracto plano del sistema anterior de
+      *          cartera (LEGADO.cpy) al formato de CLIENTES-NUEVOS
+      *          (CLINUEVO.cpy) para que INICIO/INICIO_2 lo carguen con
+      *          su GRABO-DATOS de siempre.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  CONVIERTO-REGISTRO revisa ST-NUEVOS despues
+      *                     del WRITE, igual que los demas programas de
+      *                     este lote -- antes un disco lleno o sin
+      *                     permiso de escritura se perdia en silencio.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERSOR-LEGADO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LEGADO ASSIGN TO "./clientes_legado.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-LEGADO.
+
+           SELECT CLIENTES-NUEVOS ASSIGN TO "./nuevos.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-NUEVOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LEGADO.
+
+           COPY LEGADO.
+
+       FD  CLIENTES-NUEVOS.
+
+           COPY CLINUEVO.
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-LEGADO  PIC XX VALUE SPACE.
+       01  ST-NUEVOS  PIC XX VALUE SPACE.
+
+       01  WS-TOTAL-LEIDOS     PIC 9(7) VALUE 0.
+       01  WS-TOTAL-CONVERTIDOS PIC 9(7) VALUE 0.
+       01  WS-TOTAL-RECHAZADOS PIC 9(7) VALUE 0.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "CONVERSOR-LEGADO" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"              TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM CONVIERTO-REGISTRO THRU F-CONVIERTO-REGISTRO.
+           PERFORM IMPRIMO-RESUMEN.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT LEGADO.
+           IF ST-LEGADO > "07"
+               DISPLAY "Error abriendo LEGADO (" ST-LEGADO ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT CLIENTES-NUEVOS.
+           IF ST-NUEVOS > "07"
+               DISPLAY "Error abriendo CLIENTES-NUEVOS (" ST-NUEVOS ")"
+               MOVE 16 TO RETURN-CODE.
+
+      ******************************************************************
+      * El sistema anterior guardaba el saldo en centavos sin signo,
+      * con el signo en un byte aparte ("+"/"-"), y distinguia cuentas
+      * empresariales con LEG-TIPO = "C" en vez del CLI_CATEGORIA = "E"
+      * de este sistema.
+      ******************************************************************
+       CONVIERTO-REGISTRO.
+           READ LEGADO
+               AT END
+                   GO TO F-CONVIERTO-REGISTRO
+           END-READ.
+           ADD 1 TO WS-TOTAL-LEIDOS.
+           IF LEG-ID = 0
+               DISPLAY "Registro legado sin ID, se descarta."
+               ADD 1 TO WS-TOTAL-RECHAZADOS
+               GO TO CONVIERTO-REGISTRO.
+           INITIALIZE REG-CLIENTE-NUEVO.
+           MOVE LEG-ID          TO CLIN-ID.
+           IF LEG-SALDO-SIGNO = "-"
+               COMPUTE CLIN-SALDO = LEG-SALDO-CTVS / 100 * -1
+           ELSE
+               COMPUTE CLIN-SALDO = LEG-SALDO-CTVS / 100
+           END-IF.
+           MOVE LEG-NOMBRE      TO CLIN-NOMBRE.
+           MOVE LEG-DIRECCION   TO CLIN-DIRECCION.
+           MOVE LEG-CODPOST     TO CLIN-CODPOST.
+           IF LEG-TIPO = "C" OR LEG-TIPO = "c"
+               MOVE "E" TO CLIN-CATEGORIA
+           ELSE
+               MOVE SPACE TO CLIN-CATEGORIA.
+           WRITE REG-CLIENTE-NUEVO.
+           IF ST-NUEVOS > "07"
+               DISPLAY "Error grabando cliente convertido "
+                   CLIN-ID ": " ST-NUEVOS
+               ADD 1 TO WS-TOTAL-RECHAZADOS
+               GO TO CONVIERTO-REGISTRO.
+           ADD 1 TO WS-TOTAL-CONVERTIDOS.
+           GO TO CONVIERTO-REGISTRO.
+
+       F-CONVIERTO-REGISTRO.
+           EXIT.
+
+       IMPRIMO-RESUMEN.
+           DISPLAY "Registros legados leidos     : " WS-TOTAL-LEIDOS.
+           DISPLAY "Registros convertidos         : "
+               WS-TOTAL-CONVERTIDOS.
+           DISPLAY "Registros rechazados          : "
+               WS-TOTAL-RECHAZADOS.
+           DISPLAY "Escritos en nuevos.dat, listos para INICIO/"
+               "INICIO_2.".
+
+       CIERRO-ARCHIVOS.
+           CLOSE LEGADO.
+           CLOSE CLIENTES-NUEVOS.
+
+           COPY BANNER.
+
+       END PROGRAM CONVERSOR-LEGADO.
