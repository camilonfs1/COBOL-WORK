@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Recorre el maestro de CLIENTES por la clave alterna
+      *          CLI_NOMBRE (la misma que usa BUSCO-POR-NOMBRE en
+      *          INICIO_2) y reporta los grupos de clientes que
+      *          comparten el mismo nombre, como candidatos a
+      *          duplicado.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  DETECTO-DUPLICADO ya no arranca comparando
+      *                     contra SPACE -- un primer registro con
+      *                     CLI_NOMBRE en blanco se reportaba como
+      *                     duplicado de si mismo. WS-PRIMER-REGISTRO-SW
+      *                     salta la comparacion en la primera lectura.
+      *   2026-08-09  CEVR  LEO-CLIENTE distingue fin de archivo de un
+      *                     error de lectura real.
+      *   2026-08-09  CEVR  LEO-CLIENTE fuerza ST-FILE a "10" antes
+      *                     del GO TO de error, para que el
+      *                     PERFORM ... UNTIL ST-FILE = "10" del
+      *                     llamador tambien corte con un error real
+      *                     (antes quedaba en el codigo de error y
+      *                     reprocesaba el mismo registro
+      *                     indefinidamente).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPLICADOS-CLIENTES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+           SELECT DUPLICADOS ASSIGN TO "./duplicados_clientes.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-DUPLICADOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       FD  DUPLICADOS.
+       01  LINEA-DUPLICADOS PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE        PIC XX VALUE SPACE.
+       01  ST-DUPLICADOS  PIC XX VALUE SPACE.
+
+       01  WS-TOTAL-CLIENTES    PIC 9(7) VALUE 0.
+       01  WS-TOTAL-DUPLICADOS  PIC 9(7) VALUE 0.
+       01  WS-TOTAL-GRUPOS      PIC 9(7) VALUE 0.
+       01  WS-GRUPO-ABIERTO     PIC X    VALUE "N".
+           88 GRUPO-YA-REPORTADO VALUE "S".
+
+      * Copia del registro anterior (en orden de CLI_NOMBRE), para
+      * poder imprimirlo si resulta ser el primero de un grupo
+      * duplicado -- al leerlo todavia no se sabia si lo era.
+       01  WS-NOMBRE-ANTERIOR  PIC X(60) VALUE SPACE.
+       01  WS-ANT-ID           PIC 9(8)  VALUE 0.
+       01  WS-ANT-DIRECCION    PIC X(80) VALUE SPACE.
+       01  WS-PRIMER-REGISTRO-SW PIC X   VALUE "S".
+           88 ES-PRIMER-REGISTRO VALUE "S".
+
+       01  LINEA-DETALLE.
+           05 DET-ID        PIC Z(7)9.
+           05 FILLER        PIC X(2) VALUE SPACE.
+           05 DET-NOMBRE    PIC X(30).
+           05 DET-DIRECCION PIC X(40).
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "DUPLICADOS-CLIENTES" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"                 TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+           PERFORM DETECTO-DUPLICADO UNTIL ST-FILE = "10".
+           PERFORM IMPRIMO-RESUMEN.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT DUPLICADOS.
+           IF ST-DUPLICADOS > "07"
+               DISPLAY "Error abriendo DUPLICADOS (" ST-DUPLICADOS ")"
+               MOVE 16 TO RETURN-CODE.
+      *    Se recorre por CLI_NOMBRE en vez de por ID-CLIENTE, para que
+      *    los clientes con el mismo nombre queden contiguos.
+           MOVE LOW-VALUES TO CLI_NOMBRE.
+           START CLIENTES KEY IS NOT LESS THAN CLI_NOMBRE
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-FILE
+               GO TO FIN-LEO-CLIENTE.
+       FIN-LEO-CLIENTE.
+           EXIT.
+
+      ******************************************************************
+      * Compara el registro actual contra el anterior (ya en orden de
+      * CLI_NOMBRE): si el nombre se repite, ambos quedan en el mismo
+      * grupo de duplicados. El anterior solo se imprime la primera vez
+      * que su nombre resulta repetido, para no duplicarlo en el
+      * reporte. El primer registro leido no tiene anterior con quien
+      * compararse -- sin ES-PRIMER-REGISTRO, un primer CLI_NOMBRE en
+      * blanco se reportaria como duplicado de si mismo contra el
+      * valor inicial de WS-NOMBRE-ANTERIOR.
+      ******************************************************************
+       DETECTO-DUPLICADO.
+           ADD 1 TO WS-TOTAL-CLIENTES.
+           IF ES-PRIMER-REGISTRO
+               MOVE "N" TO WS-PRIMER-REGISTRO-SW
+               MOVE "N" TO WS-GRUPO-ABIERTO
+           ELSE
+           IF CLI_NOMBRE = WS-NOMBRE-ANTERIOR
+               IF NOT GRUPO-YA-REPORTADO
+                   ADD 1 TO WS-TOTAL-GRUPOS
+                   MOVE WS-ANT-ID        TO DET-ID
+                   MOVE WS-NOMBRE-ANTERIOR TO DET-NOMBRE
+                   MOVE WS-ANT-DIRECCION TO DET-DIRECCION
+                   MOVE LINEA-DETALLE    TO LINEA-DUPLICADOS
+                   WRITE LINEA-DUPLICADOS
+                   ADD 1 TO WS-TOTAL-DUPLICADOS
+                   MOVE "S" TO WS-GRUPO-ABIERTO
+               END-IF
+               MOVE CLI-ID        TO DET-ID
+               MOVE CLI_NOMBRE    TO DET-NOMBRE
+               MOVE CLI_DIRECCION TO DET-DIRECCION
+               MOVE LINEA-DETALLE TO LINEA-DUPLICADOS
+               WRITE LINEA-DUPLICADOS
+               ADD 1 TO WS-TOTAL-DUPLICADOS
+           ELSE
+               MOVE "N" TO WS-GRUPO-ABIERTO
+           END-IF
+           END-IF.
+           MOVE CLI_NOMBRE    TO WS-NOMBRE-ANTERIOR.
+           MOVE CLI-ID        TO WS-ANT-ID.
+           MOVE CLI_DIRECCION TO WS-ANT-DIRECCION.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+
+       IMPRIMO-RESUMEN.
+           MOVE SPACE TO LINEA-DUPLICADOS.
+           WRITE LINEA-DUPLICADOS.
+           STRING "CLIENTES REVISADOS: " WS-TOTAL-CLIENTES
+               DELIMITED BY SIZE INTO LINEA-DUPLICADOS.
+           WRITE LINEA-DUPLICADOS.
+           STRING "GRUPOS DE POSIBLES DUPLICADOS: " WS-TOTAL-GRUPOS
+               DELIMITED BY SIZE INTO LINEA-DUPLICADOS.
+           WRITE LINEA-DUPLICADOS.
+           STRING "CLIENTES EN GRUPOS DUPLICADOS: " WS-TOTAL-DUPLICADOS
+               DELIMITED BY SIZE INTO LINEA-DUPLICADOS.
+           WRITE LINEA-DUPLICADOS.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE DUPLICADOS.
+
+           COPY BANNER.
+
+       END PROGRAM DUPLICADOS-CLIENTES.
