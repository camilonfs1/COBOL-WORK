@@ -3,21 +3,51 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  Ahora graba cada persona capturada en el
+      *                     archivo PERSONAS en vez de solo mostrarla
+      *                     por consola y perderla al terminar.
+      *   2026-08-09  CEVR  SOLICITA-EDAD valida que lo tecleado sea
+      *                     numerico antes de aceptarlo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL PERSONAS ASSIGN TO "./personas.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-PERSONAS.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD  PERSONAS.
+       01  REG-PERSONA.
+           05 PER-NOMBRE    PIC X(15).
+           05 PER-APELLIDOS PIC X(20).
+           05 PER-EDAD      PIC 99.
+
        WORKING-STORAGE SECTION.
        01  NOMBRE PIC X(15).
        01  APELLIDOS PIC X(20).
        01  EDAD PIC 99.
+       01  WS-EDAD-ENTRADA PIC X(2).
+       01  ST-PERSONAS PIC XX.
 
        PROCEDURE DIVISION.
        SOLICITA-DATOS.
+           OPEN EXTEND PERSONAS.
+           IF ST-PERSONAS = "05" OR ST-PERSONAS = "35"
+               OPEN OUTPUT PERSONAS.
            PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDO.
            PERFORM SOLICITA-EDAD.
            DISPLAY "Nombre: " NOMBRE "Apellido: " APELLIDOS "Edad:" EDAD
+           PERFORM GRABA-PERSONA.
+           CLOSE PERSONAS.
             STOP RUN.
 
        SOLICITA-NOMBRE.
@@ -29,6 +59,16 @@
 
        SOLICITA-EDAD.
            DISPLAY "INTRODUCE TU EDAD:"
-           ACCEPT EDAD.
+           ACCEPT WS-EDAD-ENTRADA.
+           IF WS-EDAD-ENTRADA NOT NUMERIC
+               DISPLAY "Valor no numerico, intenta de nuevo."
+               GO TO SOLICITA-EDAD.
+           MOVE WS-EDAD-ENTRADA TO EDAD.
+
+       GRABA-PERSONA.
+           MOVE NOMBRE    TO PER-NOMBRE.
+           MOVE APELLIDOS TO PER-APELLIDOS.
+           MOVE EDAD      TO PER-EDAD.
+           WRITE REG-PERSONA.
 
        END PROGRAM YOUR-PROGRAM-NAME.
