@@ -1,15 +1,25 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Menu principal del taller: en vez de que cada
+      *          programa solo se pueda alcanzar compilandolo y
+      *          corriendolo por separado, este front-end deja elegir
+      *          cual job correr.
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  La compuerta si/no original se convirtio en
+      *                     un menu real que llama, por CALL, a los
+      *                     programas del taller (mantenimiento de
+      *                     clientes, aritmetica, tablas de multiplicar,
+      *                     reporte de edades).
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. MENU-PRINCIPAL.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  SI-O-NO PIC X.
+       01  OPCION-MENU PIC X.
 
        PROCEDURE DIVISION.
            PREGUNTA.
@@ -30,5 +40,39 @@
                ACCEPT SI-O-NO.
 
            PROGRAMA.
-               DISPLAY "Se ejectua el programa".
-       END PROGRAM YOUR-PROGRAM-NAME.
+               PERFORM MUESTRO-MENU THRU F-MUESTRO-MENU.
+               GO TO FINALIZA-PROGRAMA.
+
+      ******************************************************************
+      * Menu de jobs disponibles en el taller, cada uno invocado por
+      * CALL al programa real en vez de duplicar su logica aqui.
+      ******************************************************************
+       MUESTRO-MENU.
+           DISPLAY "=== MENU PRINCIPAL ===".
+           DISPLAY "(C) Mantenimiento de clientes".
+           DISPLAY "(A) Utilitario de aritmetica".
+           DISPLAY "(T) Tablas de multiplicar".
+           DISPLAY "(E) Reporte de edades".
+           DISPLAY "(S) Salir".
+           DISPLAY "Opcion:".
+           ACCEPT OPCION-MENU.
+           EVALUATE OPCION-MENU
+               WHEN "C" WHEN "c"
+                   CALL "INICIO_2"
+               WHEN "A" WHEN "a"
+                   CALL "CALCULADORA"
+               WHEN "T" WHEN "t"
+                   CALL "TABLAS-MULTIPLICAR"
+               WHEN "E" WHEN "e"
+                   CALL "EDAD-LOTE"
+               WHEN "S" WHEN "s"
+                   GO TO F-MUESTRO-MENU
+               WHEN OTHER
+                   DISPLAY "Opcion no valida."
+           END-EVALUATE.
+           GO TO MUESTRO-MENU.
+
+       F-MUESTRO-MENU.
+           EXIT.
+
+       END PROGRAM MENU-PRINCIPAL.
