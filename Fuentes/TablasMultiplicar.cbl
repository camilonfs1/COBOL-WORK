@@ -3,24 +3,69 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  INTRODUCE-NUMERO valida que lo tecleado sea
+      *                     numerico antes de aceptarlo.
+      *   2026-08-09  CEVR  Se elimina un STOP RUN suelto despues de
+      *                     COPY BANNER que terminaba el programa
+      *                     apenas se mostraba el banner del modo
+      *                     batch, antes de abrir los archivos.
+      *   2026-08-09  CEVR  LEO-NUMERO-BATCH distingue fin de archivo
+      *                     de un error de lectura real.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLAS-MULTIPLICAR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL NUMEROS-ENTRADA ASSIGN TO "./numeros.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-NUMEROS.
+
+           SELECT TABLA-SALIDA ASSIGN TO "./tablas.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-TABLA.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD  NUMEROS-ENTRADA.
+       01  NUMERO-ENTRADA PIC 99.
+
+       FD  TABLA-SALIDA.
+       01  LINEA-TABLA PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  NUMERO PIC 99.
        01  MULTIPLICADOR PIC 999.
        01  RESULTADO  PIC 9999.
-       01  SALIDA PIC XXXXX.
+       01  SALIDA PIC X(5).
+       01  WS-NUMERO-ENTRADA PIC X(2).
+       01  ST-NUMEROS PIC XX.
+       01  ST-TABLA   PIC XX.
+
+       01  LINEA-DETALLE.
+           05 DET-NUMERO        PIC Z9.
+           05 FILLER            PIC X(3) VALUE " * ".
+           05 DET-MULTIPLICADOR PIC Z9.
+           05 FILLER            PIC X(3) VALUE " = ".
+           05 DET-RESULTADO     PIC ZZZ9.
 
+           COPY BANNERWS.
 
        PROCEDURE DIVISION.
            INICIO.
                DISPLAY "Para salir inrodue 'salir' en la consola."
+               DISPLAY "Para procesar un lote de numeros desde "
+                   "archivo introduce 'batch'."
                DISPLAY "Para multiplicar pulsa INTRO."
                ACCEPT SALIDA.
                IF SALIDA = 'salir'
+                   GO TO FINALIZAR.
+               IF SALIDA = 'batch'
+                   PERFORM PROCESO-BATCH THRU F-PROCESO-BATCH
                    GO TO FINALIZAR
                ELSE
                    PERFORM REINICIA-PROGRAMA.
@@ -34,7 +79,11 @@
 
            INTRODUCE-NUMERO.
                DISPLAY "INTRODUCE UN NUMERO.".
-               ACCEPT NUMERO.
+               ACCEPT WS-NUMERO-ENTRADA.
+               IF WS-NUMERO-ENTRADA NOT NUMERIC
+                   DISPLAY "Valor no numerico, intenta de nuevo."
+                   GO TO INTRODUCE-NUMERO.
+               MOVE WS-NUMERO-ENTRADA TO NUMERO.
 
            MOSTRAR-TABLA.
                DISPLAY "LA TABLA DEL NUMERO " NUMERO ":".
@@ -48,6 +97,59 @@
                    GO TO CALCULO.
                PERFORM INICIO.
 
+      ******************************************************************
+      * Modo batch: lee una lista de numeros de NUMEROS-ENTRADA y
+      * escribe la tabla de multiplicar (1 al 10) de cada uno en
+      * TABLA-SALIDA, para no tener que correr el modo interactivo una
+      * vez por numero y copiar la pantalla.
+      ******************************************************************
+       PROCESO-BATCH.
+           MOVE "TABLAS-MULTIPLICAR" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"                TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           OPEN INPUT NUMEROS-ENTRADA.
+           OPEN OUTPUT TABLA-SALIDA.
+           PERFORM LEO-NUMERO-BATCH THRU FIN-LEO-NUMERO-BATCH.
+           PERFORM PROCESO-NUMERO-BATCH UNTIL ST-NUMEROS = "10".
+           CLOSE NUMEROS-ENTRADA.
+           CLOSE TABLA-SALIDA.
+
+       LEO-NUMERO-BATCH.
+           READ NUMEROS-ENTRADA
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-NUMEROS > "07" AND ST-NUMEROS NOT = "10"
+               DISPLAY "Error leyendo NUMEROS-ENTRADA (" ST-NUMEROS ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-NUMEROS
+               GO TO FIN-LEO-NUMERO-BATCH.
+       FIN-LEO-NUMERO-BATCH.
+           EXIT.
+
+       PROCESO-NUMERO-BATCH.
+           MOVE NUMERO-ENTRADA TO NUMERO.
+           MOVE 0 TO MULTIPLICADOR.
+           STRING "TABLA DEL " NUMERO-ENTRADA
+               DELIMITED BY SIZE INTO LINEA-TABLA.
+           WRITE LINEA-TABLA.
+           PERFORM CALCULO-BATCH.
+           PERFORM LEO-NUMERO-BATCH THRU FIN-LEO-NUMERO-BATCH.
+
+       CALCULO-BATCH.
+           ADD 1 TO MULTIPLICADOR.
+           COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
+           MOVE NUMERO        TO DET-NUMERO.
+           MOVE MULTIPLICADOR TO DET-MULTIPLICADOR.
+           MOVE RESULTADO     TO DET-RESULTADO.
+           MOVE LINEA-DETALLE TO LINEA-TABLA.
+           WRITE LINEA-TABLA.
+           IF MULTIPLICADOR < 10
+               GO TO CALCULO-BATCH.
+
+       F-PROCESO-BATCH.
+           EXIT.
+
+           COPY BANNER.
 
-           STOP RUN.
        END PROGRAM TABLAS-MULTIPLICAR.
