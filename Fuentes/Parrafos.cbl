@@ -1,28 +1,102 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Driver de la corrida nocturna: encadena, paso a paso,
+      *          todos los jobs del dia sobre el maestro de CLIENTES
+      *          (carga de altas, listado, saldos, facturacion y
+      *          respaldo), revisando el RETURN-CODE de cada CALL y
+      *          cortando la cadena si un paso falla.
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  La cadena de rutinas de practica se
+      *                     convirtio en el driver real de la corrida
+      *                     nocturna, con chequeo de RETURN-CODE por
+      *                     paso.
+      *   2026-08-09  CEVR  Paso 6: reporte de clientes duplicados por
+      *                     nombre, al cierre de la corrida.
+      *   2026-08-09  CEVR  Paso 7: extracto de correspondencia
+      *                     (mail-merge) para todos los clientes.
+      *   2026-08-09  CEVR  Paso 8: edicion de calidad de datos, al
+      *                     cierre de la corrida.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROCESO-NOCTURNO.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       01  WS-PASO PIC X(30).
+
+           COPY BANNERWS.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE "PROCESO-NOCTURNO" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"              TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
 
        RUTINA01.
-           DISPLAY "Rutina 1"
+           MOVE "CARGA DE ALTAS (INICIO)" TO WS-PASO.
+           DISPLAY "Paso 1: " WS-PASO.
+           CALL "INICIO".
+           IF RETURN-CODE NOT = 0
+               GO TO RUTINA-ERROR.
            PERFORM  RUTINA02.
        RUTINA02.
-           DISPLAY "Rutina 2"
+           MOVE "LISTADO DE CLIENTES" TO WS-PASO.
+           DISPLAY "Paso 2: " WS-PASO.
+           CALL "LISTADO-CLIENTES".
+           IF RETURN-CODE NOT = 0
+               GO TO RUTINA-ERROR.
            PERFORM RUTINA03.
        RUTINA03.
-           DISPLAY "Rutina 3"
+           MOVE "REPORTE DE SALDOS" TO WS-PASO.
+           DISPLAY "Paso 3: " WS-PASO.
+           CALL "REPORTE-SALDOS".
+           IF RETURN-CODE NOT = 0
+               GO TO RUTINA-ERROR.
            PERFORM RUTINA04.
        RUTINA04.
-           DISPLAY "Rutina 4"
+           MOVE "FACTURACION COMERCIAL" TO WS-PASO.
+           DISPLAY "Paso 4: " WS-PASO.
+           CALL "FACTURACION-COMERCIAL".
+           IF RETURN-CODE NOT = 0
+               GO TO RUTINA-ERROR.
+           PERFORM RUTINA05.
+       RUTINA05.
+           MOVE "RESPALDO DE CLIENTES" TO WS-PASO.
+           DISPLAY "Paso 5: " WS-PASO.
+           CALL "EXPORTO-CLIENTES".
+           IF RETURN-CODE NOT = 0
+               GO TO RUTINA-ERROR.
+           PERFORM RUTINA06.
+       RUTINA06.
+           MOVE "CLIENTES DUPLICADOS" TO WS-PASO.
+           DISPLAY "Paso 6: " WS-PASO.
+           CALL "DUPLICADOS-CLIENTES".
+           IF RETURN-CODE NOT = 0
+               GO TO RUTINA-ERROR.
+           PERFORM RUTINA07.
+       RUTINA07.
+           MOVE "CORRESPONDENCIA DE CLIENTES" TO WS-PASO.
+           DISPLAY "Paso 7: " WS-PASO.
+           CALL "CORRESPONDENCIA-CLIENTES".
+           IF RETURN-CODE NOT = 0
+               GO TO RUTINA-ERROR.
+           PERFORM RUTINA08.
+       RUTINA08.
+           MOVE "EDICION DE CALIDAD DE DATOS" TO WS-PASO.
+           DISPLAY "Paso 8: " WS-PASO.
+           CALL "EDICION-CALIDAD-DATOS".
+           IF RETURN-CODE NOT = 0
+               GO TO RUTINA-ERROR.
+           DISPLAY "Proceso nocturno finalizado sin errores.".
            STOP RUN.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       RUTINA-ERROR.
+           DISPLAY "Proceso nocturno abortado en el paso: " WS-PASO.
+           DISPLAY "RETURN-CODE: " RETURN-CODE.
+           STOP RUN.
+
+           COPY BANNER.
+
+       END PROGRAM PROCESO-NOCTURNO.
