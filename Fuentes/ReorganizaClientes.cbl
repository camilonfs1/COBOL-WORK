@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Reorganiza el maestro indexado de CLIENTES: lo recorre
+      *          en orden de clave primaria y reescribe cada registro
+      *          en un indexado nuevo, para recuperar el espacio que
+      *          dejan las bajas (req BORRO-CLIENTE/PURGA-CLIENTES) y
+      *          reconstruir los indices desde cero.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  LEO-CLIENTE distingue fin de archivo de un
+      *                     error de lectura real.
+      *   2026-08-09  CEVR  LEO-CLIENTE fuerza ST-FILE a "10" antes
+      *                     del GO TO de error, para que el
+      *                     PERFORM ... UNTIL ST-FILE = "10" del
+      *                     llamador tambien corte con un error real
+      *                     (antes quedaba en el codigo de error y
+      *                     reprocesaba el mismo registro
+      *                     indefinidamente).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORGANIZA-CLIENTES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+           SELECT CLIENTES-REORG ASSIGN TO "./clientes_reorg.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE SEQUENTIAL
+                  RECORD KEY IS ID-CLIENTE IN REG-REORG
+                  ALTERNATE KEY CLI_NOMBRE IN REG-REORG WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  IN REG-REORG WITH DUPLICATES
+                  STATUS ST-REORG.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       FD  CLIENTES-REORG.
+
+           COPY CLIENTE REPLACING ==REG-CLIENTES== BY ==REG-REORG==.
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE    PIC XX VALUE SPACE.
+       01  ST-REORG   PIC XX VALUE SPACE.
+
+       01  WS-TOTAL-REORGANIZADOS PIC 9(7) VALUE 0.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "REORGANIZA-CLIENTES" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"                 TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+           PERFORM GRABO-REORG UNTIL ST-FILE = "10".
+           PERFORM IMPRIMO-RESUMEN.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT CLIENTES-REORG.
+           IF ST-REORG > "07"
+               DISPLAY "Error abriendo CLIENTES-REORG (" ST-REORG ")"
+               MOVE 16 TO RETURN-CODE.
+           MOVE LOW-VALUES TO ID-CLIENTE IN REG-CLIENTES.
+           START CLIENTES
+               KEY IS NOT LESS THAN ID-CLIENTE IN REG-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-FILE
+               GO TO FIN-LEO-CLIENTE.
+       FIN-LEO-CLIENTE.
+           EXIT.
+
+       GRABO-REORG.
+           MOVE REG-CLIENTES TO REG-REORG.
+           WRITE REG-REORG.
+           IF ST-REORG > "07"
+               DISPLAY "Error reorganizando cliente "
+                   CLI-ID IN REG-CLIENTES ": " ST-REORG
+           ELSE
+               ADD 1 TO WS-TOTAL-REORGANIZADOS.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+
+       IMPRIMO-RESUMEN.
+           DISPLAY "Clientes reorganizados: " WS-TOTAL-REORGANIZADOS.
+           DISPLAY "Reorganizacion escrita en: clientes_reorg.dat".
+           DISPLAY "Reemplace clientes.dat por clientes_reorg.dat "
+               "para que surta efecto.".
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE CLIENTES-REORG.
+
+           COPY BANNER.
+
+       END PROGRAM REORGANIZA-CLIENTES.
