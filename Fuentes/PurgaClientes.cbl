@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Job de fin de ano que retira del maestro de CLIENTES
+      *          las cuentas inactivas -- saldo en cero y sin contacto
+      *          registrado en los ultimos WS-ANOS-INACTIVIDAD anos --
+      *          dejando una copia de cada una en un archivo historico
+      *          antes de darlas de baja.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  PROCESO-CLIENTE ahora tambien exige que las
+      *                     sub-cuentas (CLI-SUB-DETALLE) esten en cero
+      *                     -- antes una cuenta matriz con CLI-SALDO en
+      *                     cero se archivaba aunque tuviera saldo
+      *                     pendiente en alguna sucursal.
+      *   2026-08-09  CEVR  LEO-CLIENTE distingue fin de archivo de un
+      *                     error de lectura real.
+      *   2026-08-09  CEVR  LEO-CLIENTE fuerza ST-FILE a "10" antes
+      *                     del GO TO de error, para que el
+      *                     PERFORM ... UNTIL ST-FILE = "10" del
+      *                     llamador tambien corte con un error real
+      *                     (antes quedaba en el codigo de error y
+      *                     reprocesaba el mismo registro
+      *                     indefinidamente).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGA-CLIENTES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+           SELECT ARCHIVO-HISTORICO ASSIGN TO "./clientes_inactivos.dat"
+                  ORGANIZATION SEQUENTIAL
+                  STATUS ST-ARCHIVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       FD  ARCHIVO-HISTORICO.
+
+           COPY CLIENTE REPLACING ==REG-CLIENTES== BY ==REG-ARCHIVO==.
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE     PIC XX VALUE SPACE.
+       01  ST-ARCHIVO  PIC XX VALUE SPACE.
+
+       01  WS-TOTAL-REVISADOS  PIC 9(7) VALUE 0.
+       01  WS-TOTAL-ARCHIVADOS PIC 9(7) VALUE 0.
+
+      * Una cuenta se considera inactiva cuando no registra saldo y su
+      * ultimo contacto es anterior a esta cantidad de anos.
+       01  WS-ANOS-INACTIVIDAD PIC 9(2) VALUE 3.
+       01  WS-FECHA-HOY        PIC 9(8) VALUE 0.
+       01  WS-FECHA-CORTE      PIC 9(8) VALUE 0.
+
+      * Subscript y acumulador para revisar el saldo de las sub-cuentas
+      * (sucursales) de la cuenta matriz, ver SUMO-SUBCUENTAS.
+       01  WS-SUB-I            PIC 9    VALUE 0.
+       01  WS-SUB-SALDO-TOTAL  PIC S9(6)V9(2) VALUE 0.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "PURGA-CLIENTES" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"            TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM CALCULO-FECHA-CORTE.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+           PERFORM PROCESO-CLIENTE UNTIL ST-FILE = "10".
+           PERFORM IMPRIMO-RESUMEN.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT ARCHIVO-HISTORICO.
+           IF ST-ARCHIVO > "07"
+               DISPLAY "Error abriendo ARCHIVO-HISTORICO (" ST-ARCHIVO
+                   ")"
+               MOVE 16 TO RETURN-CODE.
+           MOVE LOW-VALUES TO ID-CLIENTE IN REG-CLIENTES.
+           START CLIENTES
+               KEY IS NOT LESS THAN ID-CLIENTE IN REG-CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+       CALCULO-FECHA-CORTE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           COMPUTE WS-FECHA-CORTE =
+               WS-FECHA-HOY - (WS-ANOS-INACTIVIDAD * 10000).
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-FILE
+               GO TO FIN-LEO-CLIENTE.
+       FIN-LEO-CLIENTE.
+           EXIT.
+
+      ******************************************************************
+      * Suma el saldo de las sub-cuentas (sucursales) de la cuenta
+      * matriz actual, para que PROCESO-CLIENTE no archive una cuenta
+      * que este en cero solo a nivel matriz pero con saldo pendiente
+      * en alguna sucursal.
+      ******************************************************************
+       SUMO-SUBCUENTAS.
+           MOVE 0 TO WS-SUB-SALDO-TOTAL.
+           PERFORM ACUMULO-SUBCUENTA
+               VARYING WS-SUB-I FROM 1 BY 1
+               UNTIL WS-SUB-I > CLI-SUB-CANTIDAD IN REG-CLIENTES.
+
+       ACUMULO-SUBCUENTA.
+           ADD CLI-SUB-SALDO IN CLI-SUB-DETALLE IN CLI-SUBCUENTAS
+               IN REG-CLIENTES (WS-SUB-I)
+               TO WS-SUB-SALDO-TOTAL.
+
+      ******************************************************************
+      * Una cuenta en cero sin contacto registrado (CLI-ULTIMO-CONTACTO
+      * = 0) no se toca -- no hay forma de saber desde cuando esta
+      * inactiva -- solo se archivan las que tienen una fecha de
+      * contacto y esta cae antes de la fecha de corte.
+      ******************************************************************
+       PROCESO-CLIENTE.
+           ADD 1 TO WS-TOTAL-REVISADOS.
+           PERFORM SUMO-SUBCUENTAS.
+           IF CLI-SALDO IN REG-CLIENTES = 0
+              AND WS-SUB-SALDO-TOTAL = 0
+              AND CLI-ULTIMO-CONTACTO IN REG-CLIENTES > 0
+              AND CLI-ULTIMO-CONTACTO IN REG-CLIENTES < WS-FECHA-CORTE
+               PERFORM ARCHIVO-Y-BORRO
+           END-IF.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+
+       ARCHIVO-Y-BORRO.
+           DELETE CLIENTES RECORD.
+           IF ST-FILE > "07"
+               DISPLAY "Error archivando cliente "
+                   CLI-ID IN REG-CLIENTES ": " ST-FILE
+           ELSE
+               MOVE REG-CLIENTES TO REG-ARCHIVO
+               WRITE REG-ARCHIVO
+               ADD 1 TO WS-TOTAL-ARCHIVADOS
+           END-IF.
+
+       IMPRIMO-RESUMEN.
+           DISPLAY "Fecha de corte de inactividad: " WS-FECHA-CORTE.
+           DISPLAY "Clientes revisados  : " WS-TOTAL-REVISADOS.
+           DISPLAY "Clientes archivados : " WS-TOTAL-ARCHIVADOS.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE ARCHIVO-HISTORICO.
+
+           COPY BANNER.
+
+       END PROGRAM PURGA-CLIENTES.
