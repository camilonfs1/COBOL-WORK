@@ -0,0 +1,211 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Extracto de movimientos por rango de periodos (AAAAMM
+      *          inicial y final). Recorre MOVIMIENTOS una vez por
+      *          cada periodo del rango -- igual que EXTRACTO-
+      *          MOVIMIENTOS, pero agrupado en secciones mensuales con
+      *          su propio subtotal -- y cierra con el total general.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  LEO-MOVIMIENTO distingue fin de archivo de
+      *                     un error de lectura real.
+      *   2026-08-09  CEVR  LEO-MOVIMIENTO fuerza ST-MOVIMIENTOS a
+      *                     "10" antes del GO TO de error, para que
+      *                     el PERFORM ... UNTIL del llamador tambien
+      *                     corte con un error real.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACTO-PERIODO-MOVIMIENTOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPTIONAL MOVIMIENTOS ASSIGN TO "./movimientos.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-MOVIMIENTOS.
+
+           SELECT EXTRACTO ASSIGN TO "./extracto_periodo.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-EXTRACTO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MOVIMIENTOS.
+
+           COPY MOVIMIENTO.
+
+       FD  EXTRACTO.
+       01  LINEA-EXTRACTO PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-MOVIMIENTOS  PIC XX.
+       01  ST-EXTRACTO     PIC XX.
+
+       01  WS-PERIODO-INICIAL  PIC 9(6) VALUE 0.
+       01  WS-PERIODO-FINAL    PIC 9(6) VALUE 0.
+       01  WS-ANO-INICIAL      PIC 9(4) VALUE 0.
+       01  WS-MES-INICIAL      PIC 9(2) VALUE 0.
+       01  WS-ANO-FINAL        PIC 9(4) VALUE 0.
+       01  WS-MES-FINAL        PIC 9(2) VALUE 0.
+
+       01  WS-TOTAL-PERIODOS   PIC 9(4) VALUE 0.
+       01  WS-INDICE-PERIODO   PIC 9(4) VALUE 0.
+       01  WS-OFFSET-MESES     PIC 9(6) VALUE 0.
+       01  WS-MESES-DESDE-ENERO PIC 9(6) VALUE 0.
+       01  WS-CANT-ANOS        PIC 9(4) VALUE 0.
+       01  WS-ANO-PERIODO      PIC 9(4) VALUE 0.
+       01  WS-MES-PERIODO      PIC 9(2) VALUE 0.
+       01  WS-MES-PERIODO-0    PIC 9(2) VALUE 0.
+       01  WS-PERIODO-ACTUAL   PIC 9(6) VALUE 0.
+       01  WS-ANO-MES-MOV      PIC 9(6) VALUE 0.
+
+       01  WS-CANT-PERIODO     PIC 9(5) VALUE 0.
+       01  WS-CANT-GENERAL     PIC 9(7) VALUE 0.
+       01  WS-SUBTOTAL-PERIODO PIC S9(9)V9(3) VALUE 0.
+       01  WS-TOTAL-GENERAL    PIC S9(9)V9(3) VALUE 0.
+
+       01  LINEA-DETALLE.
+           05 DET-ID       PIC Z(7)9.
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-FECHA    PIC 9(8).
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-TIPO     PIC X(10).
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-VALOR    PIC X(12).
+           05 FILLER       PIC X(2) VALUE SPACE.
+           05 DET-SALDO    PIC X(12).
+
+           COPY MONEDAWS.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "EXTRACTO-PERIODO-MOVIMIENTOS" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"                          TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           PERFORM OBTENGO-RANGO.
+           PERFORM CALCULO-TOTAL-PERIODOS.
+           OPEN OUTPUT EXTRACTO.
+           IF ST-EXTRACTO > "07"
+               DISPLAY "Error abriendo EXTRACTO (" ST-EXTRACTO ")"
+               MOVE 16 TO RETURN-CODE.
+           PERFORM PROCESO-PERIODO
+               VARYING WS-INDICE-PERIODO FROM 1 BY 1
+               UNTIL WS-INDICE-PERIODO > WS-TOTAL-PERIODOS.
+           PERFORM IMPRIMO-RESUMEN-GENERAL.
+           CLOSE EXTRACTO.
+           STOP RUN.
+
+       OBTENGO-RANGO.
+           DISPLAY "Periodo inicial (AAAAMM): ".
+           ACCEPT WS-PERIODO-INICIAL.
+           DISPLAY "Periodo final   (AAAAMM): ".
+           ACCEPT WS-PERIODO-FINAL.
+           DIVIDE WS-PERIODO-INICIAL BY 100
+               GIVING WS-ANO-INICIAL REMAINDER WS-MES-INICIAL.
+           DIVIDE WS-PERIODO-FINAL BY 100
+               GIVING WS-ANO-FINAL REMAINDER WS-MES-FINAL.
+
+       CALCULO-TOTAL-PERIODOS.
+           COMPUTE WS-TOTAL-PERIODOS =
+               (WS-ANO-FINAL - WS-ANO-INICIAL) * 12
+               + (WS-MES-FINAL - WS-MES-INICIAL) + 1.
+
+       PROCESO-PERIODO.
+           COMPUTE WS-OFFSET-MESES = WS-INDICE-PERIODO - 1.
+           COMPUTE WS-MESES-DESDE-ENERO =
+               WS-MES-INICIAL - 1 + WS-OFFSET-MESES.
+           DIVIDE WS-MESES-DESDE-ENERO BY 12
+               GIVING WS-CANT-ANOS REMAINDER WS-MES-PERIODO-0.
+           COMPUTE WS-ANO-PERIODO = WS-ANO-INICIAL + WS-CANT-ANOS.
+           COMPUTE WS-MES-PERIODO = WS-MES-PERIODO-0 + 1.
+           COMPUTE WS-PERIODO-ACTUAL =
+               WS-ANO-PERIODO * 100 + WS-MES-PERIODO.
+           MOVE 0 TO WS-CANT-PERIODO.
+           MOVE 0 TO WS-SUBTOTAL-PERIODO.
+           PERFORM ESCRIBO-ENCABEZADO-PERIODO.
+           OPEN INPUT MOVIMIENTOS.
+           IF ST-MOVIMIENTOS > "07"
+               DISPLAY "Error abriendo MOVIMIENTOS (" ST-MOVIMIENTOS
+                   ")"
+               MOVE 16 TO RETURN-CODE.
+           PERFORM LEO-MOVIMIENTO THRU FIN-LEO-MOVIMIENTO.
+           PERFORM FILTRO-Y-ACUMULO UNTIL ST-MOVIMIENTOS = "10".
+           CLOSE MOVIMIENTOS.
+           PERFORM IMPRIMO-RESUMEN-PERIODO.
+           ADD WS-SUBTOTAL-PERIODO TO WS-TOTAL-GENERAL.
+           ADD WS-CANT-PERIODO     TO WS-CANT-GENERAL.
+
+       LEO-MOVIMIENTO.
+           READ MOVIMIENTOS NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-MOVIMIENTOS > "07" AND ST-MOVIMIENTOS NOT = "10"
+               DISPLAY "Error leyendo MOVIMIENTOS (" ST-MOVIMIENTOS ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-MOVIMIENTOS
+               GO TO FIN-LEO-MOVIMIENTO.
+       FIN-LEO-MOVIMIENTO.
+           EXIT.
+
+       FILTRO-Y-ACUMULO.
+           DIVIDE MOV-FECHA BY 100 GIVING WS-ANO-MES-MOV.
+           IF WS-ANO-MES-MOV = WS-PERIODO-ACTUAL
+               MOVE MOV-ID-CLIENTE TO DET-ID
+               MOVE MOV-FECHA      TO DET-FECHA
+               MOVE MOV-TIPO       TO DET-TIPO
+               MOVE MOV-VALOR      TO WS-MONEDA-ENTRADA
+               PERFORM FORMATEO-MONEDA
+               MOVE WS-MONEDA-EDITADA TO DET-VALOR
+               MOVE MOV-SALDO-NUEVO   TO WS-MONEDA-ENTRADA
+               PERFORM FORMATEO-MONEDA
+               MOVE WS-MONEDA-EDITADA TO DET-SALDO
+               MOVE LINEA-DETALLE  TO LINEA-EXTRACTO
+               WRITE LINEA-EXTRACTO
+               ADD MOV-VALOR TO WS-SUBTOTAL-PERIODO
+               ADD 1         TO WS-CANT-PERIODO
+           END-IF.
+           PERFORM LEO-MOVIMIENTO THRU FIN-LEO-MOVIMIENTO.
+
+       ESCRIBO-ENCABEZADO-PERIODO.
+           MOVE SPACE TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           STRING "PERIODO: " WS-PERIODO-ACTUAL
+               DELIMITED BY SIZE INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+       IMPRIMO-RESUMEN-PERIODO.
+           MOVE WS-SUBTOTAL-PERIODO TO WS-MONEDA-ENTRADA.
+           PERFORM FORMATEO-MONEDA.
+           STRING "  MOVIMIENTOS DEL PERIODO: " WS-CANT-PERIODO
+               "   VALOR NETO: " WS-MONEDA-EDITADA
+               DELIMITED BY SIZE INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+       IMPRIMO-RESUMEN-GENERAL.
+           MOVE SPACE TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           STRING "MOVIMIENTOS PROCESADOS: " WS-CANT-GENERAL
+               DELIMITED BY SIZE INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           MOVE WS-TOTAL-GENERAL TO WS-MONEDA-ENTRADA.
+           PERFORM FORMATEO-MONEDA.
+           STRING "VALOR NETO GENERAL: " WS-MONEDA-EDITADA
+               DELIMITED BY SIZE INTO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+
+           COPY MONEDA.
+
+           COPY BANNER.
+
+       END PROGRAM EXTRACTO-PERIODO-MOVIMIENTOS.
