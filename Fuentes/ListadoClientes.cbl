@@ -0,0 +1,155 @@
+      ******************************************************************
+      * Author: Camilo Ernesto Vargas Romero
+      * Date: 09 de agosto de 2026
+      * Purpose: Listado completo del maestro de CLIENTES, con saltos
+      *          de pagina y conteo final de registros.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  LEO-CLIENTE distingue fin de archivo de un
+      *                     error de lectura real.
+      *   2026-08-09  CEVR  LEO-CLIENTE fuerza ST-FILE a "10" antes
+      *                     del GO TO de error, para que el
+      *                     PERFORM ... UNTIL ST-FILE = "10" del
+      *                     llamador tambien corte con un error real
+      *                     (antes quedaba en el codigo de error y
+      *                     reprocesaba el mismo registro
+      *                     indefinidamente).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTADO-CLIENTES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY CLISEL.
+
+           SELECT LISTADO ASSIGN TO "./listado_clientes.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-LISTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENTES.
+
+           COPY CLIENTE.
+
+       FD  LISTADO.
+       01  LINEA-LISTADO PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  ST-FILE     PIC XX.
+       01  ST-LISTADO  PIC XX.
+
+       01  WS-LINEAS-PAGINA   PIC 99  VALUE 0.
+       01  WS-NUM-PAGINA      PIC 999 VALUE 0.
+       01  WS-TOTAL-CLIENTES  PIC 9(7) VALUE 0.
+
+       01  ENCABEZADO-1.
+           05 FILLER PIC X(10) VALUE "LISTADO DE".
+           05 FILLER PIC X(10) VALUE " CLIENTES ".
+           05 FILLER PIC X(8)  VALUE "PAGINA: ".
+           05 ENC-PAGINA  PIC ZZ9.
+
+       01  ENCABEZADO-2.
+           05 FILLER PIC X(10) VALUE "ID-CLIENTE".
+           05 FILLER PIC X(2)  VALUE SPACE.
+           05 FILLER PIC X(20) VALUE "NOMBRE".
+           05 FILLER PIC X(28) VALUE "DIRECCION".
+           05 FILLER PIC X(16) VALUE "COD. POSTAL".
+           05 FILLER PIC X(12) VALUE "SALDO".
+
+       01  DETALLE-LISTADO.
+           05 DET-ID       PIC Z(7)9.
+           05 FILLER PIC X(2)  VALUE SPACE.
+           05 DET-NOMBRE    PIC X(20).
+           05 DET-DIRECCION PIC X(28).
+           05 DET-CODPOST   PIC X(16).
+           05 DET-SALDO     PIC X(12).
+
+           COPY MONEDAWS.
+
+           COPY BANNERWS.
+
+       PROCEDURE DIVISION.
+       MAIN-RUTINA.
+           MOVE "LISTADO-CLIENTES" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"              TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
+           PERFORM ABRO-ARCHIVOS.
+           PERFORM ENCABEZO-PAGINA.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+           PERFORM IMPRIMO-CLIENTE UNTIL ST-FILE = "10".
+           PERFORM IMPRIMO-TOTAL.
+           PERFORM CIERRO-ARCHIVOS.
+           STOP RUN.
+
+       ABRO-ARCHIVOS.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT LISTADO.
+           IF ST-LISTADO > "07"
+               DISPLAY "Error abriendo LISTADO (" ST-LISTADO ")"
+               MOVE 16 TO RETURN-CODE.
+
+       LEO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           IF ST-FILE > "07" AND ST-FILE NOT = "10"
+               DISPLAY "Error leyendo CLIENTES (" ST-FILE ")"
+               MOVE 16 TO RETURN-CODE
+               MOVE "10" TO ST-FILE
+               GO TO FIN-LEO-CLIENTE.
+       FIN-LEO-CLIENTE.
+           EXIT.
+
+       IMPRIMO-CLIENTE.
+           IF WS-LINEAS-PAGINA >= 50
+               PERFORM ENCABEZO-PAGINA.
+           MOVE CLI-ID          TO DET-ID.
+           MOVE CLI_NOMBRE      TO DET-NOMBRE.
+           MOVE CLI_DIRECCION   TO DET-DIRECCION.
+           MOVE CLI_CODPOST     TO DET-CODPOST.
+           MOVE CLI-SALDO       TO WS-MONEDA-ENTRADA.
+           PERFORM FORMATEO-MONEDA.
+           MOVE WS-MONEDA-EDITADA TO DET-SALDO.
+           MOVE DETALLE-LISTADO TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           ADD 1 TO WS-LINEAS-PAGINA.
+           ADD 1 TO WS-TOTAL-CLIENTES.
+           PERFORM LEO-CLIENTE THRU FIN-LEO-CLIENTE.
+
+       ENCABEZO-PAGINA.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE WS-NUM-PAGINA TO ENC-PAGINA.
+           MOVE ENCABEZADO-1 TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           MOVE ENCABEZADO-2 TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           MOVE 0 TO WS-LINEAS-PAGINA.
+
+       IMPRIMO-TOTAL.
+           MOVE SPACE TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           STRING "TOTAL DE CLIENTES: " WS-TOTAL-CLIENTES
+               DELIMITED BY SIZE INTO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+
+       CIERRO-ARCHIVOS.
+           CLOSE CLIENTES.
+           CLOSE LISTADO.
+
+           COPY MONEDA.
+
+           COPY BANNER.
+
+       END PROGRAM LISTADO-CLIENTES.
