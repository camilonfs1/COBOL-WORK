@@ -1,38 +1,158 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose: Operacion aritmeticas
+      * Purpose: Modulo aritmetico de cuatro operaciones, pensado para
+      *          ser invocado por CALL desde otros programas del taller
+      *          (ajustes de saldo, tablas, etc.) en vez de que cada
+      *          uno repita su propio ADD/SUBTRACT/MULTIPLY/DIVIDE.
+      *          Incluye tambien el pequeno programa interactivo que
+      *          antes hacia las cuatro cuentas el mismo, ahora
+      *          convertido en cliente de ARITMETICA.
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  Separado en un subprograma callable
+      *                     (ARITMETICA) con picturas con signo y
+      *                     decimales y proteccion ON SIZE ERROR en el
+      *                     DIVIDE (antes abortaba la corrida si num2
+      *                     venia en cero), mas el driver interactivo
+      *                     (CALCULADORA) que lo invoca.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ARITMETICA.
+
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  num1   PIC 9(4).
-       01  num2   PIC 9(4).
-       01  suma PIC 9(5).
-       01  resta PIC 9(5).
-       01  multiplicar PIC 9(5).
-       01  dividir PIC 9(5).
 
+       LINKAGE SECTION.
+
+      * Operandos y operacion solicitada por el programa que llama.
+       01  ARI-NUM1       PIC S9(7)V9(3).
+       01  ARI-NUM2       PIC S9(7)V9(3).
+       01  ARI-OPERACION  PIC X.
+           88 ARI-SUMAR         VALUE "S".
+           88 ARI-RESTAR        VALUE "R".
+           88 ARI-MULTIPLICAR   VALUE "M".
+           88 ARI-DIVIDIR       VALUE "D".
+
+      * Resultado y estado de la operacion, devueltos al que llama.
+       01  ARI-RESULTADO  PIC S9(7)V9(3).
+       01  ARI-STATUS     PIC X.
+           88 ARI-OK                  VALUE "0".
+           88 ARI-ERROR-OPERACION     VALUE "9".
+           88 ARI-OPERACION-INVALIDA  VALUE "8".
+
+       PROCEDURE DIVISION USING ARI-NUM1 ARI-NUM2 ARI-OPERACION
+               ARI-RESULTADO ARI-STATUS.
+       MAIN-PROCEDURE.
+           SET ARI-OK TO TRUE.
+           MOVE 0 TO ARI-RESULTADO.
+           EVALUATE TRUE
+               WHEN ARI-SUMAR
+                   COMPUTE ARI-RESULTADO ROUNDED =
+                           ARI-NUM1 + ARI-NUM2
+                       ON SIZE ERROR
+                           SET ARI-ERROR-OPERACION TO TRUE
+                   END-COMPUTE
+               WHEN ARI-RESTAR
+                   COMPUTE ARI-RESULTADO ROUNDED =
+                           ARI-NUM1 - ARI-NUM2
+                       ON SIZE ERROR
+                           SET ARI-ERROR-OPERACION TO TRUE
+                   END-COMPUTE
+               WHEN ARI-MULTIPLICAR
+                   COMPUTE ARI-RESULTADO ROUNDED =
+                           ARI-NUM1 * ARI-NUM2
+                       ON SIZE ERROR
+                           SET ARI-ERROR-OPERACION TO TRUE
+                   END-COMPUTE
+               WHEN ARI-DIVIDIR
+                   COMPUTE ARI-RESULTADO ROUNDED =
+                           ARI-NUM1 / ARI-NUM2
+                       ON SIZE ERROR
+                           SET ARI-ERROR-OPERACION TO TRUE
+                   END-COMPUTE
+               WHEN OTHER
+                   SET ARI-OPERACION-INVALIDA TO TRUE
+           END-EVALUATE.
+           GOBACK.
+
+       END PROGRAM ARITMETICA.
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Driver interactivo de las cuatro operaciones, apoyado
+      *          en el subprograma ARITMETICA.
+      * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  SOLICITA-NUM1/SOLICITA-NUM2 validan que lo
+      *                     tecleado sea numerico antes de aceptarlo.
+      *   2026-08-09  CEVR  WS-NUM1-ENTRADA/WS-NUM2-ENTRADA pasan de
+      *                     PIC X(7) a la misma picture con signo y
+      *                     decimales que num1/num2 -- como alfanumerico
+      *                     la prueba NOT NUMERIC rechazaba cualquier
+      *                     signo o punto decimal y dejaba el operador
+      *                     atrapado en el reintento sin poder teclear
+      *                     un valor negativo o fraccionario.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  num1   PIC S9(7)V9(3).
+       01  num2   PIC S9(7)V9(3).
+       01  resultado PIC S9(7)V9(3).
+       01  estado    PIC X.
+       01  WS-NUM1-ENTRADA PIC S9(7)V9(3).
+       01  WS-NUM2-ENTRADA PIC S9(7)V9(3).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Ingresa el primer numero: "
-            ACCEPT num1.
+            PERFORM SOLICITA-NUM1.
+            PERFORM SOLICITA-NUM2.
 
-            DISPLAY "Ingresa el segundo numero: "
-            ACCEPT num2.
+            CALL "ARITMETICA" USING num1 num2 "S" resultado estado.
+            IF estado = "0"
+                DISPLAY "Resultado suma : " resultado
+            ELSE
+                DISPLAY "Resultado suma : no se pudo calcular."
 
-            ADD num1 to num2 GIVING  suma.
-            SUBTRACT num1 from num2 GIVING  resta.
-            MULTIPLY num1 BY num2 GIVING  multiplicar.
-            DIVIDE num1 BY num2 GIVING  dividir.
-            DISPLAY  "Resultado suma : " suma.
-            DISPLAY  "Resultado resta : " resta.
-            DISPLAY  "Resultado multiplicar : " multiplicar.
-            DISPLAY  "Resultado dividir : " dividir.
+            CALL "ARITMETICA" USING num1 num2 "R" resultado estado.
+            IF estado = "0"
+                DISPLAY "Resultado resta : " resultado
+            ELSE
+                DISPLAY "Resultado resta : no se pudo calcular."
+
+            CALL "ARITMETICA" USING num1 num2 "M" resultado estado.
+            IF estado = "0"
+                DISPLAY "Resultado multiplicar : " resultado
+            ELSE
+                DISPLAY "Resultado multiplicar : no se pudo calcular."
+
+            CALL "ARITMETICA" USING num1 num2 "D" resultado estado.
+            IF estado = "0"
+                DISPLAY "Resultado dividir : " resultado
+            ELSE
+                DISPLAY "Resultado dividir : division por cero o "
+                    "desbordamiento, no se pudo calcular."
 
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       SOLICITA-NUM1.
+           DISPLAY "Ingresa el primer numero: "
+           ACCEPT WS-NUM1-ENTRADA.
+           IF WS-NUM1-ENTRADA NOT NUMERIC
+               DISPLAY "Valor no numerico, intenta de nuevo."
+               GO TO SOLICITA-NUM1.
+           MOVE WS-NUM1-ENTRADA TO num1.
+
+       SOLICITA-NUM2.
+           DISPLAY "Ingresa el segundo numero: "
+           ACCEPT WS-NUM2-ENTRADA.
+           IF WS-NUM2-ENTRADA NOT NUMERIC
+               DISPLAY "Valor no numerico, intenta de nuevo."
+               GO TO SOLICITA-NUM2.
+           MOVE WS-NUM2-ENTRADA TO num2.
+
+       END PROGRAM CALCULADORA.
