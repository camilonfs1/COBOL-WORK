@@ -3,6 +3,37 @@
       * Date: 09 - 01 - 2021
       * Purpose: Practice
       * Tectonics: cobc
+      * Mod history:
+      *   2026-08-09  CEVR  GRABO-EXCEPCION deja en EXCEPCIONES.TXT un
+      *                     renglon por cada evento de ST-FILE/ST-NUEVOS
+      *                     fuera de lo normal durante la corrida, para
+      *                     que quede un reporte de fin de job y no solo
+      *                     el DISPLAY de consola.
+      *   2026-08-09  CEVR  CUENTO-CLIENTES cuenta el maestro antes y
+      *                     despues de la carga, para que IMPRIMO-
+      *                     CONTROL-TOTALES pueda conciliar el conteo
+      *                     contra lo leido/grabado/rechazado.
+      *   2026-08-09  CEVR  RESERVE 2 AREAS en el SELECT de CLIENTES,
+      *                     para que el acceso DYNAMIC de alto volumen
+      *                     tenga mas de una area de E/S.
+      *   2026-08-09  CEVR  GRABO-DATOS valida CLI_CODPOST contra el
+      *                     maestro de codigos postales, igual que ya
+      *                     lo hacia la carga interactiva de INICIO_2.
+      *   2026-08-09  CEVR  CALCULO-DIGITO-VERIFICADOR pasa de resto de
+      *                     dividir por 9 (invariante ante permutar los
+      *                     digitos sumados) a una suma ponderada con
+      *                     peso distinto por posicion, para que si
+      *                     detecte la transposicion de dos digitos.
+      *   2026-08-09  CEVR  GRABO-DATOS ahora tambien mueve
+      *                     CLIN-RAZONSOCIAL a CLI_RAZONSOCIAL (nuevo
+      *                     campo en CLINUEVO.cpy) -- antes el campo se
+      *                     quedaba siempre en blanco en toda alta.
+      *   2026-08-09  CEVR  Se agrega checkpoint/restart cada 10 altas
+      *                     (igual que ya tenia INICIO_2) -- este es el
+      *                     programa que corre la carga nocturna sin
+      *                     atencion via PROCESO-NOCTURNO, y antes una
+      *                     corrida interrumpida no tenia forma de
+      *                     reanudarse sin repetir altas ya hechas.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INICIO.
@@ -14,62 +45,394 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+           SELECT OPTIONAL CLIENTES ASSIGN TO WS-CLIENTES-PATH
                   ORGANIZATION INDEXED
                   ACCESS MODE DYNAMIC
                   RECORD KEY IS ID-CLIENTE
                   ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
                   ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  RESERVE 2 AREAS
                   STATUS ST-FILE.
 
+           SELECT OPTIONAL CLIENTES-NUEVOS ASSIGN TO "./nuevos.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-NUEVOS.
+
+           SELECT EXCEPCIONES ASSIGN TO "./excepciones.txt"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-EXCEPCIONES.
+
+           SELECT OPTIONAL CODIGOS-POSTALES ASSIGN TO "./codpostal.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS COD-POSTAL
+                  STATUS ST-CODPOSTAL.
+
+           SELECT OPTIONAL PUNTO-CONTROL ASSIGN TO "./checkpoint.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  ACCESS MODE SEQUENTIAL
+                  STATUS ST-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  CLIENTES.
 
-       01  REG-CLIENTES.
-           03  ID-CLIENTE.
-               05 CLI-ID           PIC 9(8).
-           03  CLI-SALDO           PIC S9(7)V9(3).
-           03  CLI_NOMBRE          PIC X(60).
-           03  CLI_DIRECCION       PIC X(80).
-           03  CLI_CODPOST         PIC X(80).
-           03  CLI_CATEGORIA       PIC X.
-           03  CLI_ALT_2.
-               05 CLI_CATEGORIA_2  PIC X.
-               05 CLI_NOMBRE_2     PIC X(80).
-           03  CLI_RAZONSOCIAL     PIC X(60).
-           03  FILLER              PIC X(240).
+           COPY CLIENTE.
+
+       FD  CLIENTES-NUEVOS.
 
+           COPY CLINUEVO.
 
+       FD  EXCEPCIONES.
+       01  LINEA-EXCEPCION PIC X(100).
+
+       FD  CODIGOS-POSTALES.
+
+           COPY CODPOSTAL.
+
+       FD  PUNTO-CONTROL.
+       01  REG-CHECKPOINT.
+           05 CKP-ULTIMO-ID  PIC 9(8).
 
        WORKING-STORAGE SECTION.
 
-       01  ST-FILE PIC XX.
+       01  ST-FILE         PIC XX VALUE SPACE.
+       01  ST-NUEVOS       PIC XX VALUE SPACE.
+       01  ST-EXCEPCIONES  PIC XX VALUE SPACE.
+       01  ST-CODPOSTAL    PIC XX VALUE SPACE.
+       01  ST-CHECKPOINT   PIC XX VALUE SPACE.
+
+      * Campos para el checkpoint/restart de la carga masiva: al
+      * reiniciar, se saltan las altas con CLIN-ID (numero de
+      * transaccion en el archivo de altas) menor o igual al ultimo
+      * CLIN-ID procesado con exito en la corrida anterior.
+       01  WS-ULTIMO-CHECKPOINT    PIC 9(8) VALUE 0.
+       01  WS-CONTADOR-CHECKPOINT  PIC 9(4) VALUE 0.
+
+      * Indica si el maestro de codigos postales esta disponible para
+      * validar CLI_CODPOST (ver ABRO-ARCHIVO/VALIDO-CODIGO-POSTAL).
+       01  WS-CODPOSTAL-SW         PIC X VALUE "N".
+           88 CODPOSTAL-DISPONIBLE VALUE "S".
+
+      * Cuantas excepciones de ST-FILE/ST-NUEVOS se registraron en
+      * EXCEPCIONES durante la corrida (ver GRABO-EXCEPCION).
+       01  WS-TOTAL-EXCEPCIONES PIC 9(7) VALUE 0.
+
+      * Ruta de clientes.dat: por defecto apunta al maestro de
+      * produccion, pero puede redirigirse a una copia de prueba con
+      * la variable de entorno CLIENTES_PATH (ver ABRO-ARCHIVO), para
+      * no correr una carga de prueba contra el maestro real.
+       01  WS-CLIENTES-PATH  PIC X(255) VALUE "./clientes.dat".
+
+      * Totales de control de la corrida, informados al cierre por
+      * IMPRIMO-CONTROL-TOTALES, para poder balancear una corrida
+      * contra la siguiente.
+       01  WS-TOTAL-LEIDOS      PIC 9(7)       VALUE 0.
+       01  WS-TOTAL-GRABADOS    PIC 9(7)       VALUE 0.
+       01  WS-TOTAL-RECHAZADOS  PIC 9(7)       VALUE 0.
+       01  WS-HASH-SALDO        PIC S9(9)V9(3) VALUE 0.
+
+      * Conteo de registros de CLIENTES antes y despues de la carga
+      * (ver CUENTO-CLIENTES), para conciliar contra lo grabado.
+       01  WS-CONTEO-ACTUAL     PIC 9(7) VALUE 0.
+       01  WS-PRE-CONTEO        PIC 9(7) VALUE 0.
+       01  WS-POST-CONTEO       PIC 9(7) VALUE 0.
+
+      * Generador de ID-CLIENTE: se arranca en ABRO-ARCHIVO leyendo el
+      * mayor CLI-ID que ya exista en el maestro, para que cada alta
+      * nueva reciba el siguiente numero sin que un operador tenga que
+      * escogerlo a mano.
+      * Los ultimos 7 digitos son el consecutivo; el digito 8 (ver
+      * CALCULO-DIGITO-VERIFICADOR) es un digito verificador derivado
+      * del consecutivo al vuelo, no se guarda en el maestro aparte.
+       01  WS-SIGUIENTE-ID      PIC 9(7) VALUE 1.
+       01  WS-ID-BASE-CALC      PIC 9(7) VALUE 0.
+
+      * Pesos del digito verificador de WS-ID-BASE-CALC: una suma
+      * ponderada con un peso distinto por posicion es sensible a la
+      * transposicion de dos digitos (a diferencia del resto de
+      * dividir por 9, que es invariante ante cualquier permutacion de
+      * los digitos sumados). Ver CALCULO-DIGITO-VERIFICADOR.
+       01  WS-ID-BASE-DIGITOS REDEFINES WS-ID-BASE-CALC.
+           05 WS-ID-DIGITO      PIC 9 OCCURS 7 TIMES.
+       01  WS-ID-BASE-AUX       PIC 9(7) VALUE 0.
+       01  WS-DIGITO-VERIFICADOR PIC 9   VALUE 0.
+       01  WS-PESOS-VERIFICADOR PIC 9(7) VALUE 2345678.
+       01  WS-PESOS-DIGITOS REDEFINES WS-PESOS-VERIFICADOR.
+           05 WS-PESO-VERIFICADOR PIC 9 OCCURS 7 TIMES.
+       01  WS-SUMA-VERIFICADOR   PIC 9(4) VALUE 0.
+       01  WS-I-VERIFICADOR      PIC 9(2) VALUE 0.
+
+           COPY STMSGWS.
+
+           COPY BANNERWS.
 
        PROCEDURE DIVISION.
        PEIMER-RUTINA.
+           MOVE "INICIO" TO WS-BANNER-PROGRAMA.
+           MOVE "1.0"    TO WS-BANNER-VERSION.
+           PERFORM IMPRIMO-BANNER.
            PERFORM ABRO-ARCHIVO.
-           PERFORM GRABO-DATOS.
+           PERFORM CUENTO-CLIENTES THRU F-CUENTO-CLIENTES.
+           MOVE WS-CONTEO-ACTUAL TO WS-PRE-CONTEO.
+           PERFORM GRABO-DATOS THRU F-GRABO-DATOS.
+           IF WS-CONTADOR-CHECKPOINT > 0
+               PERFORM GRABO-CHECKPOINT.
+           PERFORM CUENTO-CLIENTES THRU F-CUENTO-CLIENTES.
+           MOVE WS-CONTEO-ACTUAL TO WS-POST-CONTEO.
            PERFORM CIERRE-ARCHIVO.
            STOP RUN.
 
        ABRO-ARCHIVO.
            DISPLAY "Abriendo archivo".
+           ACCEPT WS-CLIENTES-PATH FROM ENVIRONMENT "CLIENTES_PATH"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-CLIENTES-PATH = SPACE
+               MOVE "./clientes.dat" TO WS-CLIENTES-PATH.
            OPEN I-O CLIENTES.
            IF ST-FILE > "07"
-               DISPLAY "Error abriendo el archivo".
-       GRABO-DATOS.
+               MOVE ST-FILE TO WS-STATUS-CODE
+               PERFORM TRADUZCO-ESTADO-ARCHIVO
+               DISPLAY "Error abriendo CLIENTES (" ST-FILE "): "
+                   WS-STATUS-MSG
+               MOVE 16 TO RETURN-CODE.
+           OPEN INPUT CLIENTES-NUEVOS.
+           IF ST-NUEVOS > "07"
+               MOVE ST-NUEVOS TO WS-STATUS-CODE
+               PERFORM TRADUZCO-ESTADO-ARCHIVO
+               DISPLAY "Error abriendo CLIENTES-NUEVOS (" ST-NUEVOS
+                   "): " WS-STATUS-MSG
+               MOVE 16 TO RETURN-CODE.
+           OPEN OUTPUT EXCEPCIONES.
+           OPEN INPUT CODIGOS-POSTALES.
+           IF ST-CODPOSTAL = "00"
+               SET CODPOSTAL-DISPONIBLE TO TRUE
+           ELSE
+               MOVE "N" TO WS-CODPOSTAL-SW
+               DISPLAY "Maestro de codigos postales no disponible, "
+                   "no se validara CLI_CODPOST.".
+           PERFORM LEO-CHECKPOINT.
+           PERFORM ARRANCO-GENERADOR-ID.
+
+      ******************************************************************
+      * Lee el ultimo checkpoint grabado (si existe) para poder
+      * reanudar una carga interrumpida sin repetir altas ya hechas.
+      ******************************************************************
+       LEO-CHECKPOINT.
+           MOVE 0 TO WS-ULTIMO-CHECKPOINT.
+           OPEN INPUT PUNTO-CONTROL.
+           IF ST-CHECKPOINT = "00"
+               READ PUNTO-CONTROL
+                   AT END
+                       CONTINUE
+               END-READ
+               IF ST-CHECKPOINT = "00"
+                   MOVE CKP-ULTIMO-ID TO WS-ULTIMO-CHECKPOINT
+                   DISPLAY "Reanudando carga despues de ID-Cliente: "
+                       WS-ULTIMO-CHECKPOINT
+               END-IF
+               CLOSE PUNTO-CONTROL.
+
+      ******************************************************************
+      * Graba el ultimo ID-CLIENTE cargado con exito, para que una
+      * corrida interrumpida pueda reanudarse sin repetir altas.
+      ******************************************************************
+       GRABO-CHECKPOINT.
+           MOVE WS-ULTIMO-CHECKPOINT TO CKP-ULTIMO-ID.
+           OPEN OUTPUT PUNTO-CONTROL.
+           WRITE REG-CHECKPOINT.
+           CLOSE PUNTO-CONTROL.
 
+      ******************************************************************
+      * Deja constancia en EXCEPCIONES de un evento de ST-FILE/ST-NUEVOS
+      * fuera de lo normal (status mayor a "07"), con el CLIN-ID de la
+      * transaccion en curso, el status y el mensaje traducido por
+      * TRADUZCO-ESTADO-ARCHIVO, para un reporte de fin de job.
+      ******************************************************************
+       GRABO-EXCEPCION.
+           ADD 1 TO WS-TOTAL-EXCEPCIONES.
+           STRING "CLIN-ID " CLIN-ID " STATUS " WS-STATUS-CODE
+               " -- " WS-STATUS-MSG
+               DELIMITED BY SIZE INTO LINEA-EXCEPCION.
+           WRITE LINEA-EXCEPCION.
+
+      ******************************************************************
+      * Busca el mayor CLI-ID que ya exista en CLIENTES (posicionando
+      * al final de la clave primaria con HIGH-VALUES y leyendo hacia
+      * atras) para que el generador de ID-CLIENTE arranque despues de
+      * el en vez de siempre en 1.
+      ******************************************************************
+       ARRANCO-GENERADOR-ID.
+           MOVE 1 TO WS-SIGUIENTE-ID.
+           MOVE HIGH-VALUES TO ID-CLIENTE.
+           START CLIENTES KEY IS NOT GREATER THAN ID-CLIENTE
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           IF ST-FILE = "00"
+               READ CLIENTES PREVIOUS RECORD
+               IF ST-FILE = "00"
+                   DIVIDE CLI-ID BY 10 GIVING WS-ID-BASE-AUX
+                   COMPUTE WS-SIGUIENTE-ID = WS-ID-BASE-AUX + 1
+               END-IF
+           END-IF.
+           INITIALIZE REG-CLIENTES.
+
+      ******************************************************************
+      * Cuenta cuantos registros tiene CLIENTES en este momento,
+      * posicionandose al principio de la clave primaria y leyendo
+      * hacia adelante. Llamado antes y despues de GRABO-DATOS para
+      * conciliar el conteo contra lo leido/grabado/rechazado.
+      ******************************************************************
+       CUENTO-CLIENTES.
+           MOVE 0 TO WS-CONTEO-ACTUAL.
+           MOVE LOW-VALUES TO ID-CLIENTE.
+           START CLIENTES KEY IS NOT LESS THAN ID-CLIENTE
+               INVALID KEY
+                   GO TO F-CUENTO-CLIENTES.
+
+       CUENTO-SIGUIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END
+                   GO TO F-CUENTO-CLIENTES
+           END-READ.
+           ADD 1 TO WS-CONTEO-ACTUAL.
+           GO TO CUENTO-SIGUIENTE.
+
+       F-CUENTO-CLIENTES.
+           EXIT.
+
+      ******************************************************************
+      * Digito verificador de ID-CLIENTE, derivado del consecutivo en
+      * WS-ID-BASE-CALC con una suma ponderada (peso distinto por
+      * posicion, ver WS-PESOS-VERIFICADOR) de sus 7 digitos, tomando
+      * el resto de dividir por 10. A diferencia del resto de dividir
+      * por 9 que usaba antes, esta suma SI detecta una transposicion
+      * de dos digitos del consecutivo.
+      ******************************************************************
+       CALCULO-DIGITO-VERIFICADOR.
+           MOVE 0 TO WS-SUMA-VERIFICADOR.
+           PERFORM SUMO-DIGITO-VERIFICADOR
+               VARYING WS-I-VERIFICADOR FROM 1 BY 1
+               UNTIL WS-I-VERIFICADOR > 7.
+           DIVIDE WS-SUMA-VERIFICADOR BY 10 GIVING WS-ID-BASE-AUX
+               REMAINDER WS-DIGITO-VERIFICADOR.
+
+       SUMO-DIGITO-VERIFICADOR.
+           COMPUTE WS-SUMA-VERIFICADOR =
+               WS-SUMA-VERIFICADOR +
+               (WS-ID-DIGITO(WS-I-VERIFICADOR) *
+                WS-PESO-VERIFICADOR(WS-I-VERIFICADOR)).
+
+      ******************************************************************
+      * Carga el maestro de CLIENTES leyendo una a una las altas del
+      * archivo de transacciones CLIENTES-NUEVOS.
+      ******************************************************************
+       GRABO-DATOS.
+           READ CLIENTES-NUEVOS
+               AT END
+                   GO TO F-GRABO-DATOS
+           END-READ.
+           IF ST-NUEVOS > "07" AND ST-NUEVOS NOT = "10"
+               DISPLAY "Error leyendo archivo de altas: " ST-NUEVOS
+               GO TO F-GRABO-DATOS.
+           ADD 1 TO WS-TOTAL-LEIDOS.
+           IF CLIN-ID <= WS-ULTIMO-CHECKPOINT
+               GO TO GRABO-DATOS.
            INITIALIZE  REG-CLIENTES.
-           MOVE 1 TO  CLI-ID.
-           MOVE 0 TO  CLI-SALDO.
-           MOVE "CAMILO" TO CLI_NOMBRE.
-           MOVE "DIRECCION" TO CLI_DIRECCION.
+           MOVE WS-SIGUIENTE-ID TO WS-ID-BASE-CALC.
+           PERFORM CALCULO-DIGITO-VERIFICADOR.
+           COMPUTE CLI-ID =
+               (WS-SIGUIENTE-ID * 10) + WS-DIGITO-VERIFICADOR.
+           MOVE CLIN-SALDO      TO CLI-SALDO.
+           MOVE CLIN-NOMBRE     TO CLI_NOMBRE.
+           MOVE CLIN-DIRECCION  TO CLI_DIRECCION.
+           MOVE CLIN-CODPOST    TO CLI_CODPOST.
+           MOVE CLIN-CATEGORIA  TO CLI_CATEGORIA.
+           MOVE CLI_CATEGORIA   TO CLI_CATEGORIA_2.
+           MOVE CLIN-RAZONSOCIAL TO CLI_RAZONSOCIAL.
+           MOVE "USD"           TO CLI-MONEDA.
+           PERFORM VALIDO-CODIGO-POSTAL THRU F-VALIDO-CODIGO-POSTAL.
+           IF CODPOSTAL-DISPONIBLE AND ST-CODPOSTAL NOT = "00"
+               DISPLAY "Alta rechazada, codigo postal invalido para "
+                   "CLI-ID " CLI-ID
+               ADD 1 TO WS-TOTAL-RECHAZADOS
+               GO TO GRABO-DATOS.
+           WRITE REG-CLIENTES.
+           IF ST-FILE > "07"
+               MOVE ST-FILE TO WS-STATUS-CODE
+               PERFORM TRADUZCO-ESTADO-ARCHIVO
+               DISPLAY "Error grabando (" ST-FILE "): " WS-STATUS-MSG
+               PERFORM GRABO-EXCEPCION
+               ADD 1 TO WS-TOTAL-RECHAZADOS
+           ELSE
+               MOVE CLIN-ID TO WS-ULTIMO-CHECKPOINT
+               ADD 1 TO WS-SIGUIENTE-ID
+               ADD 1 TO WS-TOTAL-GRABADOS
+               ADD 1 TO WS-CONTADOR-CHECKPOINT
+               ADD CLI-SALDO TO WS-HASH-SALDO
+               IF WS-CONTADOR-CHECKPOINT >= 10
+                   PERFORM GRABO-CHECKPOINT
+                   MOVE 0 TO WS-CONTADOR-CHECKPOINT
+               END-IF.
+           GO TO GRABO-DATOS.
 
+       F-GRABO-DATOS.
+           EXIT.
 
+      ******************************************************************
+      * Verifica CLI_CODPOST contra el maestro de codigos postales,
+      * cuando ese maestro esta disponible. Deja el resultado en
+      * ST-CODPOSTAL ("00" = valido) para que GRABO-DATOS decida que
+      * hacer con el rechazo.
+      ******************************************************************
+       VALIDO-CODIGO-POSTAL.
+           IF NOT CODPOSTAL-DISPONIBLE
+               MOVE "00" TO ST-CODPOSTAL
+               GO TO F-VALIDO-CODIGO-POSTAL.
+           MOVE CLI_CODPOST TO COD-POSTAL.
+           READ CODIGOS-POSTALES KEY IS COD-POSTAL
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       F-VALIDO-CODIGO-POSTAL.
+           EXIT.
 
        CIERRE-ARCHIVO.
+           PERFORM IMPRIMO-CONTROL-TOTALES.
            CLOSE CLIENTES.
+           CLOSE CLIENTES-NUEVOS.
+           CLOSE EXCEPCIONES.
+           CLOSE CODIGOS-POSTALES.
+
+      ******************************************************************
+      * Totales de control de la corrida, para balancear esta corrida
+      * contra la de manana: leidos, grabados, rechazados y un hash
+      * total de CLI-SALDO sobre las altas grabadas.
+      ******************************************************************
+       IMPRIMO-CONTROL-TOTALES.
+           DISPLAY "=== TOTALES DE CONTROL DE LA CORRIDA ===".
+           DISPLAY "Registros leidos     : " WS-TOTAL-LEIDOS.
+           DISPLAY "Registros grabados   : " WS-TOTAL-GRABADOS.
+           DISPLAY "Registros rechazados : " WS-TOTAL-RECHAZADOS.
+           DISPLAY "Hash de saldo grabado: " WS-HASH-SALDO.
+           DISPLAY "Excepciones en excepciones.txt: "
+               WS-TOTAL-EXCEPCIONES.
+           DISPLAY "CLIENTES antes de la carga : " WS-PRE-CONTEO.
+           DISPLAY "CLIENTES despues de la carga: " WS-POST-CONTEO.
+           IF WS-POST-CONTEO = WS-PRE-CONTEO + WS-TOTAL-GRABADOS
+               DISPLAY "Conciliacion de conteo: OK."
+           ELSE
+               DISPLAY "Conciliacion de conteo: DESCUADRE -- revisar "
+                   "la carga.".
+
+           COPY STMSG.
+
+           COPY BANNER.
 
        END PROGRAM INICIO.
