@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: CLINUEVO.cpy
+      * Purpose:  Record layout for the CLIENTES-NUEVOS transaction
+      *           file -- one row per new account to be onboarded into
+      *           the CLIENTES master on the next load run.
+      * Mod history:
+      *   2026-08-09  CEVR  Created so GRABO-DATOS can load a batch of
+      *                     new accounts instead of one hardcoded test
+      *                     customer.
+      *   2026-08-09  CEVR  CLIN-RAZONSOCIAL agregado al final del
+      *                     registro (no rompe altas ya escritas con el
+      *                     layout anterior) para que la carga por lote
+      *                     pueda poblar CLI_RAZONSOCIAL, que antes se
+      *                     quedaba siempre en blanco.
+      ******************************************************************
+       01  REG-CLIENTE-NUEVO.
+           03  CLIN-ID          PIC 9(8).
+           03  CLIN-SALDO       PIC S9(7)V9(3).
+           03  CLIN-NOMBRE      PIC X(60).
+           03  CLIN-DIRECCION   PIC X(80).
+           03  CLIN-CODPOST     PIC X(80).
+           03  CLIN-CATEGORIA   PIC X.
+           03  CLIN-RAZONSOCIAL PIC X(60).
