@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Copybook: STMSG.cpy
+      * Purpose:  Translates a two-character FILE STATUS value (left in
+      *           WS-STATUS-CODE) into a readable message (left in
+      *           WS-STATUS-MSG). COPY into the PROCEDURE DIVISION of
+      *           any program that also COPYs STMSGWS. into WORKING-
+      *           STORAGE SECTION.
+      * Mod history:
+      *   2026-08-09  CEVR  Created to replace the generic "Error
+      *                     abriendo/grabando/leyendo archivo" messages
+      *                     with the actual FILE STATUS meaning.
+      ******************************************************************
+       TRADUZCO-ESTADO-ARCHIVO.
+           EVALUATE WS-STATUS-CODE
+               WHEN "00"
+                   MOVE "Operacion completada con exito."
+                       TO WS-STATUS-MSG
+               WHEN "10"
+                   MOVE "Fin de archivo, no hay mas registros."
+                       TO WS-STATUS-MSG
+               WHEN "21"
+                   MOVE "Error de secuencia en la clave."
+                       TO WS-STATUS-MSG
+               WHEN "22"
+                   MOVE "Clave duplicada al grabar el registro."
+                       TO WS-STATUS-MSG
+               WHEN "23"
+                   MOVE "Registro no encontrado."
+                       TO WS-STATUS-MSG
+               WHEN "35"
+                   MOVE "El archivo no existe."
+                       TO WS-STATUS-MSG
+               WHEN "37"
+                   MOVE "Modo de apertura incompatible con el archivo."
+                       TO WS-STATUS-MSG
+               WHEN "41"
+                   MOVE "El archivo ya estaba abierto."
+                       TO WS-STATUS-MSG
+               WHEN "42"
+                   MOVE "El archivo no esta abierto."
+                       TO WS-STATUS-MSG
+               WHEN "46"
+                   MOVE "No hay siguiente registro secuencial."
+                       TO WS-STATUS-MSG
+               WHEN "47"
+                   MOVE "Lectura no permitida, archivo no abierto."
+                       TO WS-STATUS-MSG
+               WHEN "49"
+                   MOVE "Grabacion no permitida, archivo no abierto."
+                       TO WS-STATUS-MSG
+               WHEN "92"
+                   MOVE "Recurso de archivo no disponible."
+                       TO WS-STATUS-MSG
+               WHEN "93"
+                   MOVE "Registro en uso por otro usuario, reintente."
+                       TO WS-STATUS-MSG
+               WHEN "95"
+                   MOVE "Informacion de archivo invalida o incompleta."
+                       TO WS-STATUS-MSG
+               WHEN "97"
+                   MOVE "Archivo opcional abierto sin datos previos."
+                       TO WS-STATUS-MSG
+               WHEN "98"
+                   MOVE "Operacion de archivo fallida."
+                       TO WS-STATUS-MSG
+               WHEN "99"
+                   MOVE "Condicion de clave duplicada/definida."
+                       TO WS-STATUS-MSG
+               WHEN OTHER
+                   MOVE "Estado de archivo no catalogado: "
+                       TO WS-STATUS-MSG
+           END-EVALUATE.
