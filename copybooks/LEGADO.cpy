@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: LEGADO.cpy
+      * Purpose:  Record layout del extracto plano del sistema anterior
+      *           de cartera, tal como lo entrega esa plataforma --
+      *           campos en otro orden, saldo en centavos con signo
+      *           aparte, y un codigo de tipo de cuenta propio -- para
+      *           que CONVERSOR-LEGADO lo traduzca al formato de
+      *           CLIENTES-NUEVOS (CLINUEVO.cpy) de este sistema.
+      * Mod history:
+      *   2026-08-09  CEVR  Creado para el conversor de cargas del
+      *                     sistema anterior.
+      ******************************************************************
+       01  REG-LEGADO.
+           03  LEG-NOMBRE       PIC X(40).
+           03  LEG-DIRECCION    PIC X(60).
+           03  LEG-ID           PIC 9(6).
+           03  LEG-SALDO-SIGNO  PIC X.
+           03  LEG-SALDO-CTVS   PIC 9(9).
+           03  LEG-TIPO         PIC X.
+           03  LEG-CODPOST      PIC X(10).
