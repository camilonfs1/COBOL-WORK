@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: STMSGWS.cpy
+      * Purpose:  Working-storage fields for the shared ST-FILE status
+      *           translator in STMSG.cpy. COPY this into WORKING-
+      *           STORAGE SECTION, COPY STMSG. into the PROCEDURE
+      *           DIVISION, then MOVE a two-character file status into
+      *           WS-STATUS-CODE and PERFORM TRADUZCO-ESTADO-ARCHIVO.
+      * Mod history:
+      *   2026-08-09  CEVR  Created so every I/O paragraph can report a
+      *                     readable message instead of three generic
+      *                     DISPLAY lines.
+      ******************************************************************
+       01  WS-STATUS-CODE  PIC XX    VALUE "00".
+       01  WS-STATUS-MSG   PIC X(60) VALUE SPACE.
