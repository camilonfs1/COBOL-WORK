@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: MONEDA.cpy
+      * Purpose:  Formats WS-MONEDA-ENTRADA (left by the caller) into
+      *           the zero-suppressed, signed, two-decimal display
+      *           picture WS-MONEDA-EDITADA. COPY into the PROCEDURE
+      *           DIVISION of any program that also COPYs MONEDAWS.
+      *           into WORKING-STORAGE SECTION.
+      * Mod history:
+      *   2026-08-09  CEVR  Created to replace by-hand edit pictures
+      *                     (PIC ZZZZZ, PIC Z(6)9,99-, etc.) with one
+      *                     shared money-formatting routine.
+      *   2026-08-09  CEVR  COMPUTE ROUNDED en vez de MOVE -- WS-MONEDA-
+      *                     ENTRADA trae 3 decimales y WS-MONEDA-EDITADA
+      *                     solo 2, un MOVE simple trunca el milesimo en
+      *                     vez de redondearlo.
+      ******************************************************************
+       FORMATEO-MONEDA.
+           COMPUTE WS-MONEDA-EDITADA ROUNDED = WS-MONEDA-ENTRADA.
