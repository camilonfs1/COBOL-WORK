@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: CODPOSTAL.cpy
+      * Purpose:  Record layout for the postal-code reference file
+      *           (codpostal.dat), used to validate CLI_CODPOST before
+      *           a CLIENTES record is added or updated.
+      * Mod history:
+      *   2026-08-09  CEVR  Created for postal-code validation.
+      ******************************************************************
+       01  REG-CODPOSTAL.
+           05 COD-POSTAL        PIC X(80).
+           05 COD-DESCRIPCION   PIC X(40).
