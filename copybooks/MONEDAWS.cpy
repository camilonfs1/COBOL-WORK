@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: MONEDAWS.cpy
+      * Purpose:  Working-storage fields for the shared zero-suppressed
+      *           money edit routine in MONEDA.cpy. COPY this into
+      *           WORKING-STORAGE SECTION, COPY MONEDA. into the
+      *           PROCEDURE DIVISION, then MOVE an amount into
+      *           WS-MONEDA-ENTRADA and PERFORM FORMATEO-MONEDA; the
+      *           zero-suppressed, signed result is left in
+      *           WS-MONEDA-EDITADA.
+      * Mod history:
+      *   2026-08-09  CEVR  Created so every report stops reinventing
+      *                     its own numeric edit picture by hand, the
+      *                     way SuprimirCeros.cbl and SALDO-Z each did
+      *                     separately.
+      ******************************************************************
+       01  WS-MONEDA-ENTRADA  PIC S9(7)V9(3) VALUE 0.
+       01  WS-MONEDA-EDITADA  PIC Z(7)9,99-.
