@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: CLISEL.cpy
+      * Purpose:  SELECT clause for the CLIENTES master, shared by the
+      *           report/extract programs that only need to read it.
+      * Mod history:
+      *   2026-08-09  CEVR  Created for the CLIENTES report programs.
+      *   2026-08-09  CEVR  Se agrega RESERVE 2 AREAS para que el
+      *                     acceso DYNAMIC tenga dos areas de E/S
+      *                     alternas en vez de una sola, y las
+      *                     busquedas aleatorias de alto volumen no
+      *                     se turnen por el mismo buffer que el
+      *                     recorrido secuencial de los reportes.
+      ******************************************************************
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID-CLIENTE
+                  ALTERNATE KEY CLI_NOMBRE WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_2  WITH DUPLICATES
+                  RESERVE 2 AREAS
+                  STATUS ST-FILE.
