@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Encabezado de fecha del sistema y version de programa, comun a
+      * todos los reportes y jobs por lotes. El programa que lo usa
+      * debe llenar WS-BANNER-PROGRAMA/WS-BANNER-VERSION y hacer
+      * PERFORM IMPRIMO-BANNER antes de procesar.
+      ******************************************************************
+       IMPRIMO-BANNER.
+           ACCEPT WS-BANNER-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-BANNER-HORA  FROM TIME.
+           DISPLAY "========================================".
+           DISPLAY "PROGRAMA: " WS-BANNER-PROGRAMA
+               "  VERSION: " WS-BANNER-VERSION.
+           DISPLAY "FECHA DE CORRIDA: " WS-BANNER-FECHA
+               "  HORA: " WS-BANNER-HORA.
+           DISPLAY "========================================".
