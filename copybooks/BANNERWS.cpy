@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Campos para el encabezado de fecha/version de corrida, impreso
+      * por IMPRIMO-BANNER (ver BANNER.cpy) al arranque de cada reporte
+      * y job por lotes del taller.
+      ******************************************************************
+       01  WS-BANNER-PROGRAMA  PIC X(20).
+       01  WS-BANNER-VERSION   PIC X(8).
+       01  WS-BANNER-FECHA     PIC 9(8).
+       01  WS-BANNER-HORA      PIC 9(8).
