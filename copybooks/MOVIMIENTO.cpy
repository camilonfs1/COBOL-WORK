@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Registro de movimientos de saldo del maestro de CLIENTES: una
+      * linea por cada cargo/pago aplicado con la opcion (S)aldo de
+      * ACTUALIZO-CLIENTE. Es un detalle financiero, distinto de
+      * REG-AUDITORIA (que solo deja constancia de que el campo
+      * cambio, no cuanto ni el saldo resultante).
+      ******************************************************************
+       01  REG-MOVIMIENTO.
+           05 MOV-ID-CLIENTE   PIC 9(8).
+           05 MOV-FECHA        PIC 9(8).
+           05 MOV-HORA         PIC 9(8).
+           05 MOV-TIPO         PIC X(10).
+           05 MOV-VALOR        PIC S9(7)V9(3).
+           05 MOV-SALDO-NUEVO  PIC S9(7)V9(3).
