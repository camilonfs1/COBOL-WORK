@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Registro de auditoria de mantenimiento de CLIENTES: una linea
+      * por cada alta, actualizacion o baja aplicada al maestro.
+      ******************************************************************
+       01  REG-AUDITORIA.
+           05 AUD-FECHA        PIC 9(6).
+           05 AUD-HORA         PIC 9(8).
+           05 AUD-OPERACION    PIC X(10).
+           05 AUD-ID-CLIENTE   PIC 9(8).
+           05 AUD-DETALLE      PIC X(60).
