@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Copybook: CLIENTE.cpy
+      * Purpose:  Record layout for the CLIENTES customer master file.
+      *           COPYed into every program that opens clientes.dat so
+      *           the layout only has to be maintained in one place.
+      * Mod history:
+      *   2026-08-09  CEVR  Pulled out of inicio.cbl / inicio_2.cbl so
+      *                     new CLIENTES programs share one layout.
+      *   2026-08-09  CEVR  Carved CLI-SUBCUENTAS (linked branch/child
+      *                     accounts for a corporate parent) out of the
+      *                     trailing FILLER.
+      *   2026-08-09  CEVR  Grouped the phone/email/last-contact fields
+      *                     under CLI-CONTACT-INFO (same record size,
+      *                     just a structured group like CLI_ALT_2 and
+      *                     CLI-SUBCUENTAS already are).
+      *   2026-08-09  CEVR  CLI-SALDO y CLI-SUB-SALDO pasan a COMP-3
+      *                     (empacado) para no gastar un byte de disco
+      *                     por digito en el monto mas consultado del
+      *                     maestro.
+      *   2026-08-09  CEVR  Carvado CLI-MONEDA (codigo ISO de moneda)
+      *                     de la FILLER, para que CLI-SALDO pueda
+      *                     llevarse en distintas monedas por cliente.
+      ******************************************************************
+       01  REG-CLIENTES.
+           03  ID-CLIENTE.
+               05 CLI-ID           PIC 9(8).
+           03  CLI-SALDO           PIC S9(7)V9(3) COMP-3.
+           03  CLI_NOMBRE          PIC X(60).
+           03  CLI_DIRECCION       PIC X(80).
+           03  CLI_CODPOST         PIC X(80).
+           03  CLI_CATEGORIA       PIC X.
+           03  CLI_ALT_2.
+               05 CLI_CATEGORIA_2  PIC X.
+               05 CLI_NOMBRE_2     PIC X(80).
+           03  CLI_RAZONSOCIAL     PIC X(60).
+           03  CLI-CONTACT-INFO.
+               05 CLI-TELEFONO        PIC X(20).
+               05 CLI-EMAIL           PIC X(60).
+               05 CLI-ULTIMO-CONTACTO PIC 9(8).
+      *    Sub-cuentas (sucursales) ligadas a este cliente matriz, para
+      *    seguir un grupo de cuentas corporativas como una sola
+      *    familia en vez de filas de CLIENTES sin relacion entre si.
+           03  CLI-SUBCUENTAS.
+               05 CLI-SUB-CANTIDAD PIC 9.
+               05 CLI-SUB-DETALLE OCCURS 3 TIMES.
+                   10 CLI-SUB-ID      PIC 9(8).
+                   10 CLI-SUB-NOMBRE  PIC X(15).
+                   10 CLI-SUB-SALDO   PIC S9(5)V9(2) COMP-3.
+      *    Moneda en que esta expresado CLI-SALDO (codigo ISO 4217:
+      *    USD, EUR, etc.). En blanco en los maestros anteriores a este
+      *    campo, lo cual se interpreta como USD.
+           03  CLI-MONEDA          PIC X(3).
+           03  FILLER              PIC X(58).
